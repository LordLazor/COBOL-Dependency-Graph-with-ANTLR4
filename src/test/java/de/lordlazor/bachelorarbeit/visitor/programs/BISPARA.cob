@@ -0,0 +1,70 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BISPARA.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  NEW PROGRAM.  PULLED THE BEISPIELPARAGRAPH
+000100*                    LOGGING LOGIC OUT OF EVALPRF SO EVALSUB,
+000110*                    EVALMUL AND MULTPGM CAN CALL THE SAME CODE
+000120*                    INSTEAD OF EACH GROWING THEIR OWN COPY.
+000125*   2026-08-09  HJK  WS-LOG-DATE AND WS-LOG-TIME TOGETHER RUN 16
+000125*                    CHARACTERS, TWO MORE THAN LOG-TIMESTAMP HELD,
+000125*                    SO THE HUNDREDTHS-OF-SECONDS DIGITS WERE
+000125*                    SILENTLY DROPPED.  WIDENED LOG-TIMESTAMP TO
+000125*                    PIC X(16) IN LOGREC TO KEEP ALL OF IT.
+000130*****************************************************************
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT TRANSACTION-LOG ASSIGN TO "BISLOG"
+000180         ORGANIZATION IS SEQUENTIAL
+000190         FILE STATUS IS WS-LOG-FILE-STATUS.
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD  TRANSACTION-LOG
+000230     LABEL RECORDS ARE STANDARD.
+000240 01  LOG-RECORD.
+000250     COPY LOGREC.
+000260 WORKING-STORAGE SECTION.
+000270 01  WS-LOG-FILE-STATUS      PIC X(02).
+000280 01  WS-LOG-DATE             PIC 9(08).
+000290 01  WS-LOG-TIME             PIC 9(08).
+000300 LINKAGE SECTION.
+000310 01  LS-CALLER-ID            PIC X(08).
+000320 01  LS-VALUE                PIC 9.
+000330 PROCEDURE DIVISION USING LS-CALLER-ID LS-VALUE.
+000340 0000-MAINLINE.
+000350     PERFORM 1000-OPEN-LOG THRU 1000-EXIT.
+000360     PERFORM 2000-WRITE-LOG-ENTRY THRU 2000-EXIT.
+000370     CLOSE TRANSACTION-LOG.
+000380     GOBACK.
+000390*****************************************************************
+000400* 1000-OPEN-LOG - OPEN THE SHARED LOG FOR APPENDING, CREATING IT
+000410* ON THE FIRST CALL OF THE RUN.
+000420*****************************************************************
+000430 1000-OPEN-LOG.
+000440     OPEN EXTEND TRANSACTION-LOG.
+000450     IF WS-LOG-FILE-STATUS = "05" OR WS-LOG-FILE-STATUS = "35"
+000460         OPEN OUTPUT TRANSACTION-LOG
+000470     END-IF.
+000480 1000-EXIT.
+000490     EXIT.
+000500*****************************************************************
+000510* 2000-WRITE-LOG-ENTRY - APPEND A TIMESTAMPED ENTRY FOR THE
+000520* CALLING MODULE AND THE VALUE IT PASSED.
+000530*****************************************************************
+000540 2000-WRITE-LOG-ENTRY.
+000550     ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+000560     ACCEPT WS-LOG-TIME FROM TIME.
+000570     MOVE SPACES TO LOG-RECORD.
+000580     STRING WS-LOG-DATE WS-LOG-TIME
+000590         DELIMITED BY SIZE INTO LOG-TIMESTAMP.
+000600     MOVE LS-CALLER-ID         TO LOG-CALLER-ID.
+000610     MOVE LS-VALUE              TO LOG-VALUE.
+000620     WRITE LOG-RECORD.
+000630 2000-EXIT.
+000640     EXIT.
+000650
