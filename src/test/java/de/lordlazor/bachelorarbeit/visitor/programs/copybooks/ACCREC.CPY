@@ -0,0 +1,7 @@
+      *****************************************************************
+      * ACCREC.CPY
+      * DATED ACCEPTED-VALUE RECORD FOR EVALACC - KEEPS A HISTORY OF
+      * EACH ACCEPTED ZAHL1 ALONGSIDE THE RUN DATE IT BELONGS TO.
+      *****************************************************************
+           05  ACC-ZAHL1               PIC 9.
+           05  ACC-RUN-DATE            PIC 9(08).
