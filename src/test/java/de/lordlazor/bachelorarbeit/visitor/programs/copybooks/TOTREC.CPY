@@ -0,0 +1,13 @@
+      *****************************************************************
+      * TOTREC.CPY
+      * CONTROL-TOTAL RECORD - ONE ENTRY PER CHECK-DRIVEN BRANCH
+      * SUCCESSFULLY EXECUTED BY EVALSUB OR EVALMUL, SO AN
+      * END-OF-JOB REPORT CAN BE PRODUCED ACROSS BOTH MODULES
+      * WITHOUT EACH ONE PRINTING ITS OWN TOTALS.  TOT-RUN-DATE LETS
+      * CONSUMERS OF THIS FILE (CTLRPT, CTLRECON) LIMIT THEMSELVES TO
+      * ONE NIGHT'S ENTRIES INSTEAD OF THE ENTIRE ACCUMULATED HISTORY.
+      *****************************************************************
+           05  TOT-PROGRAM-ID          PIC X(08).
+           05  TOT-RUN-DATE            PIC 9(08).
+           05  TOT-CHECK-VALUE         PIC 9.
+           05  TOT-ERGEBNIS            PIC 9(05).
