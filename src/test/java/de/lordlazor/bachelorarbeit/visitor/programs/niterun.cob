@@ -0,0 +1,145 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. NITERUN.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  NEW PROGRAM.  THE SIX BEISPIELPROGRAMM
+000100*                    MODULES USED TO BE SUBMITTED AS SEPARATE JOB
+000110*                    STEPS WITH NO COMMON CONDITION-CODE CHECKING.
+000120*                    THIS DRIVER CALLS THEM IN SEQUENCE AND
+000130*                    DISPLAYS EACH ONE'S RETURN-CODE SO A BAD STEP
+000140*                    IS VISIBLE WITHOUT HUNTING THROUGH SIX
+000150*                    SEPARATE JOB LOGS.
+000152*   2026-08-09  HJK  EVERY STEP RAN REGARDLESS OF WHAT THE STEP
+000154*                    BEFORE IT RETURNED - THE RETURN-CODE CHECK
+000156*                    ONLY FED A DISPLAY, IT NEVER GATED ANYTHING.
+000158*                    8000-CHECK-STEP-RC NOW SETS A JOB-ABORTED
+000159*                    SWITCH WHEN A STEP COMES BACK WITH A SEVERE
+000159*                    RETURN-CODE (8 OR ABOVE), AND 0000-MAINLINE
+000159*                    SKIPS THE REMAINING STEPS ONCE IT IS SET.
+000159*                    NONE OF THE SIX MODULES RETURN 8 OR ABOVE
+000159*                    TODAY, SO THIS DOES NOT CHANGE A CLEAN RUN.
+000160*****************************************************************
+000170 DATA DIVISION.
+000180 WORKING-STORAGE SECTION.
+000190 01  WS-STEP-RC              PIC 9(04).
+000200 01  WS-JOB-RC               PIC 9(04) VALUE ZERO.
+000205 01  WS-JOB-ABORT-SWITCH     PIC X(01) VALUE "N".
+000206     88  JOB-ABORTED             VALUE "Y".
+000210 PROCEDURE DIVISION.
+000220 0000-MAINLINE.
+000230     PERFORM 1000-RUN-EVALSUB THRU 1000-EXIT.
+000240     IF NOT JOB-ABORTED
+000241         PERFORM 2000-RUN-EVALMUL THRU 2000-EXIT
+000242     END-IF.
+000250     IF NOT JOB-ABORTED
+000251         PERFORM 3000-RUN-MULTPGM THRU 3000-EXIT
+000252     END-IF.
+000260     IF NOT JOB-ABORTED
+000261         PERFORM 4000-RUN-EVALACC THRU 4000-EXIT
+000262     END-IF.
+000270     IF NOT JOB-ABORTED
+000271         PERFORM 5000-RUN-EVALPRF THRU 5000-EXIT
+000272     END-IF.
+000280     IF NOT JOB-ABORTED
+000281         PERFORM 6000-RUN-EVALSET THRU 6000-EXIT
+000282     END-IF.
+000290     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000300     GOBACK.
+000310*****************************************************************
+000320* 1000-RUN-EVALSUB - RUN THE SUBTRACTION MODULE AND CHECK ITS
+000330* RETURN-CODE.
+000340*****************************************************************
+000350 1000-RUN-EVALSUB.
+000360     CALL "EVALSUB".
+000370     MOVE RETURN-CODE TO WS-STEP-RC.
+000380     DISPLAY "EVALSUB  STEP RETURN-CODE = " WS-STEP-RC.
+000390     PERFORM 8000-CHECK-STEP-RC THRU 8000-EXIT.
+000400 1000-EXIT.
+000410     EXIT.
+000420*****************************************************************
+000430* 2000-RUN-EVALMUL - RUN THE MULTIPLICATION MODULE AND CHECK ITS
+000440* RETURN-CODE.
+000450*****************************************************************
+000460 2000-RUN-EVALMUL.
+000470     CALL "EVALMUL".
+000480     MOVE RETURN-CODE TO WS-STEP-RC.
+000490     DISPLAY "EVALMUL  STEP RETURN-CODE = " WS-STEP-RC.
+000500     PERFORM 8000-CHECK-STEP-RC THRU 8000-EXIT.
+000510 2000-EXIT.
+000520     EXIT.
+000530*****************************************************************
+000540* 3000-RUN-MULTPGM - RUN THE STANDALONE MULTIPLY MODULE AND CHECK
+000550* ITS RETURN-CODE.
+000560*****************************************************************
+000570 3000-RUN-MULTPGM.
+000580     CALL "MULTPGM".
+000590     MOVE RETURN-CODE TO WS-STEP-RC.
+000600     DISPLAY "MULTPGM  STEP RETURN-CODE = " WS-STEP-RC.
+000610     PERFORM 8000-CHECK-STEP-RC THRU 8000-EXIT.
+000620 3000-EXIT.
+000630     EXIT.
+000640*****************************************************************
+000650* 4000-RUN-EVALACC - RUN THE ACCEPT MODULE AND CHECK ITS
+000660* RETURN-CODE.
+000670*****************************************************************
+000680 4000-RUN-EVALACC.
+000690     CALL "EVALACC".
+000700     MOVE RETURN-CODE TO WS-STEP-RC.
+000710     DISPLAY "EVALACC  STEP RETURN-CODE = " WS-STEP-RC.
+000720     PERFORM 8000-CHECK-STEP-RC THRU 8000-EXIT.
+000730 4000-EXIT.
+000740     EXIT.
+000750*****************************************************************
+000760* 5000-RUN-EVALPRF - RUN THE PERFORM MODULE AND CHECK ITS
+000770* RETURN-CODE.
+000780*****************************************************************
+000790 5000-RUN-EVALPRF.
+000800     CALL "EVALPRF".
+000810     MOVE RETURN-CODE TO WS-STEP-RC.
+000820     DISPLAY "EVALPRF  STEP RETURN-CODE = " WS-STEP-RC.
+000830     PERFORM 8000-CHECK-STEP-RC THRU 8000-EXIT.
+000840 5000-EXIT.
+000850     EXIT.
+000860*****************************************************************
+000870* 6000-RUN-EVALSET - RUN THE SET MODULE AND CHECK ITS
+000880* RETURN-CODE.
+000890*****************************************************************
+000900 6000-RUN-EVALSET.
+000910     CALL "EVALSET".
+000920     MOVE RETURN-CODE TO WS-STEP-RC.
+000930     DISPLAY "EVALSET  STEP RETURN-CODE = " WS-STEP-RC.
+000940     PERFORM 8000-CHECK-STEP-RC THRU 8000-EXIT.
+000950 6000-EXIT.
+000960     EXIT.
+000970*****************************************************************
+000980* 8000-CHECK-STEP-RC - ROLL THE STEP JUST RUN'S RETURN-CODE INTO
+000990* THE HIGHEST RETURN-CODE SEEN SO FAR THIS JOB, AND SET THE JOB-
+000995* ABORTED SWITCH IF IT CAME BACK SEVERE SO 0000-MAINLINE STOPS
+000997* SUBMITTING FURTHER STEPS.
+001000*****************************************************************
+001010 8000-CHECK-STEP-RC.
+001020     IF WS-STEP-RC > WS-JOB-RC
+001030         MOVE WS-STEP-RC TO WS-JOB-RC
+001040     END-IF.
+001042     IF WS-STEP-RC >= 8
+001044         SET JOB-ABORTED TO TRUE
+001046         DISPLAY "STEP RETURNED A SEVERE CONDITION - "
+001048             "REMAINING STEPS SKIPPED"
+001049     END-IF.
+001050 8000-EXIT.
+001060     EXIT.
+001070*****************************************************************
+001080* 9000-TERMINATE - DISPLAY THE JOB'S HIGHEST RETURN-CODE AND
+001090* RETURN TO THE CALLER.
+001100*****************************************************************
+001110 9000-TERMINATE.
+001120     DISPLAY "NIGHTLY RUN COMPLETE - HIGHEST RETURN-CODE = "
+001130         WS-JOB-RC.
+001140     MOVE WS-JOB-RC TO RETURN-CODE.
+001150 9000-EXIT.
+001160     EXIT.
+001170
