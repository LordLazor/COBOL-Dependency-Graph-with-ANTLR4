@@ -0,0 +1,6 @@
+      *****************************************************************
+      * TRNREC.CPY
+      * TRANSACTION INPUT RECORD FOR EVALACC'S UNATTENDED BATCH
+      * MODE - ONE ZAHL1 VALUE PER TRANSACTION.
+      *****************************************************************
+           05  TRN-ZAHL1               PIC 9.
