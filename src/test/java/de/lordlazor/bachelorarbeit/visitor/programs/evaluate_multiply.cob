@@ -1,24 +1,403 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BeispielProgramm.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Zahl1 PIC 9.
-01 Zahl2 PIC 9.
-01 Zahl3 PIC 9.
-01 Zahl4 PIC 9.
-01 Zahl5 PIC 9.
-01 Ergebnis PIC 99.
-01 Check PIC 9.
-PROCEDURE DIVISION.
-EVALUATE Check
-WHEN 1
-       MULTIPLY Zahl1 BY Zahl1 GIVING Ergebnis
-WHEN 1
-        MULTIPLY 1 BY Zahl2 GIVING Ergebnis
-WHEN 1
-        MULTIPLY Zahl3 BY Zahl3
-WHEN 1
-        MULTIPLY 3 BY Zahl4
-WHEN 1
-        MULTIPLY Zahl5 BY 2 GIVING Ergebnis
-END-EVALUATE.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EVALMUL.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 01/15/2009.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  THE CHECK-DRIVEN EVALUATE CODED "WHEN 1"
+000100*                    FIVE TIMES OVER, SO ONLY THE ZAHL1 BRANCH
+000110*                    COULD EVER FIRE.  GAVE EACH OF THE FIVE
+000120*                    MULTIPLICATIONS ITS OWN CHECK VALUE.
+000130*   2026-08-09  HJK  ADDED ROUNDED AND ON SIZE ERROR TO THE
+000140*                    GIVING MULTIPLIES - A PRODUCT TOO LARGE FOR
+000150*                    ERGEBNIS NOW WRITES AN EXCEPTION RECORD
+000160*                    INSTEAD OF TRUNCATING SILENTLY.
+000170*   2026-08-09  HJK  EACH BRANCH NOW APPENDS AN AUDIT RECORD
+000180*                    (CHECK VALUE, OPERANDS, RESULT) SO A RUN CAN
+000190*                    BE TRACED AFTER THE FACT.
+000200*   2026-08-09  HJK  ZAHL1-ZAHL5/ERGEBNIS/CHECK WERE DUPLICATED
+000210*                    BETWEEN THIS PROGRAM AND EVALSUB.  MOVED THE
+000220*                    LAYOUT INTO THE SHARED CALCFLDS COPYBOOK.
+000230*   2026-08-09  HJK  ZAHL1-ZAHL5 AND ERGEBNIS WERE LIMITED TO A
+000240*                    SINGLE/DOUBLE DIGIT.  WIDENED THEM (IN
+000250*                    CALCFLDS) TO PIC 9(05) AND WIDENED THE
+000260*                    OPERAND WORK FIELDS AND AUDIT RECORD TO
+000270*                    MATCH.
+000280*   2026-08-09  HJK  AN ABEND PARTWAY THROUGH A RUN HAD NO WAY TO
+000290*                    TELL WHETHER THE CHECK VALUE HAD ALREADY BEEN
+000300*                    PROCESSED.  ADDED A CHECKPOINT FILE SO A
+000310*                    RESTART WITH THE SAME CHECK VALUE IS SKIPPED
+000320*                    INSTEAD OF REPEATED.
+000330*   2026-08-09  HJK  CHECK WAS NEVER SET BY THIS PROGRAM, SO ONLY
+000340*                    THE WHEN OTHER PATH COULD EVER RUN.  CHECK IS
+000350*                    NOW DRIVEN BY A CONTROL FILE OF ONE OR MORE
+000360*                    CHECK VALUES TO PROCESS THIS RUN, WHICH ALSO
+000370*                    LETS CHECKPOINT/RESTART SKIP FORWARD TO THE
+000380*                    NEXT UNPROCESSED ENTRY.
+000390*   2026-08-09  HJK  EACH SUCCESSFUL BRANCH NOW APPENDS A CONTROL-
+000400*                    TOTAL RECORD TO THE SHARED CTLTOT FILE SO AN
+000410*                    END-OF-JOB REPORT CAN BE RUN ACROSS EVALSUB
+000420*                    AND EVALMUL TOGETHER.
+000430*   2026-08-09  HJK  RETURN-CODE WAS NEVER SET, SO A DRIVER
+000440*                    RUNNING THIS STEP HAD NO WAY TO TELL A CLEAN
+000450*                    BATCH FROM ONE THAT HIT A SIZE ERROR OR AN
+000460*                    UNRECOGNIZED CHECK VALUE.  IT NOW COMES BACK
+000470*                    4 IF ANY ENTRY IN THE BATCH WAS EXCEPTED.
+000480*   2026-08-09  HJK  THE CHECK-DRIVEN MULTIPLICATION WAS ONE
+000490*                    EVALUATE WHEN PER CHECK VALUE, SO ADDING A
+000500*                    NEW CHECK VALUE MEANT CODING A NEW WHEN.  THE
+000510*                    OPERANDS AND RESULT-HANDLING FOR EACH CHECK
+000520*                    VALUE NOW COME FROM A WORKING-STORAGE TABLE,
+000530*                    LOOKED UP WITH SEARCH, THE SAME WAY EVALSUB
+000540*                    WAS CHANGED.
+000541*   2026-08-09  HJK  A CHECK VALUE MARKED COMPLETE IN MULCHK
+000541*                    STAYED COMPLETE FOREVER, SO A RESTART AFTER
+000541*                    TONIGHT'S RUN WAS SKIPPING CHECK VALUES THAT
+000541*                    WERE ACTUALLY DUE AGAIN ON A LATER NIGHT.
+000541*                    MULCHK AND CTLTOT NOW CARRY A RUN DATE AND
+000541*                    1150-SCAN-CHECKPOINT ONLY HONORS A COMPLETED
+000541*                    ENTRY DATED TODAY.
+000542*   2026-08-09  HJK  NO TRACE OF A SUCCESSFUL MULTIPLICATION
+000542*                    REACHED THE SHARED BISLOG TRANSACTION LOG.
+000542*                    3100-WRITE-TOTALS NOW CALLS BISPARA WITH THE
+000542*                    LOW-ORDER DIGIT OF ERGEBNIS, THE SAME WAY
+000542*                    MULTPGM AND EVALPRF ALREADY DO.
+000550*****************************************************************
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT EXCEPTION-FILE ASSIGN TO "MULEXC"
+000600         ORGANIZATION IS SEQUENTIAL.
+000610     SELECT AUDIT-FILE ASSIGN TO "MULAUD"
+000620         ORGANIZATION IS SEQUENTIAL.
+000630     SELECT CHECKPOINT-FILE ASSIGN TO "MULCHK"
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000660     SELECT CONTROL-FILE ASSIGN TO "MULCTL"
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS WS-CONTROL-STATUS.
+000690     SELECT TOTALS-FILE ASSIGN TO "CTLTOT"
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-TOTALS-STATUS.
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  EXCEPTION-FILE
+000750     LABEL RECORDS ARE STANDARD.
+000760 01  EXCEPTION-RECORD.
+000770     COPY EXCREC.
+000780 FD  AUDIT-FILE
+000790     LABEL RECORDS ARE STANDARD.
+000800 01  AUDIT-RECORD.
+000810     COPY AUDREC.
+000820 FD  CHECKPOINT-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840 01  CHECKPOINT-RECORD.
+000850     COPY CHKREC.
+000860 FD  CONTROL-FILE
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  CONTROL-RECORD.
+000890     COPY CTLREC.
+000900 FD  TOTALS-FILE
+000910     LABEL RECORDS ARE STANDARD.
+000920 01  TOTALS-RECORD.
+000930     COPY TOTREC.
+000940 WORKING-STORAGE SECTION.
+000950 01  CALC-FIELDS.
+000960     COPY CALCFLDS.
+000970 01  ZAHL-TABLE REDEFINES CALC-FIELDS.
+000980     05  ZAHL-ENTRY              PIC 9(05) OCCURS 5 TIMES.
+000990 01  WS-OPERAND-A            PIC 9(05).
+001000 01  WS-OPERAND-B            PIC 9(05).
+001010*****************************************************************
+001020* CT-TABLE - ONE ENTRY PER CHECK VALUE THIS PROGRAM KNOWS HOW TO
+001030* MULTIPLY.  CT-TABLE-VALUES LOADS THE TABLE AT COMPILE TIME;
+001040* CT-TABLE REDEFINES IT AS AN INDEXED OCCURS TABLE SO 2000-
+001050* PROCESS-CHECK CAN SEARCH IT INSTEAD OF CODING ONE EVALUATE
+001060* WHEN PER CHECK VALUE.  EACH SIXTEEN-CHARACTER ENTRY IS:
+001070*     CHECK VALUE (1), OPERAND-A IS-A-LITERAL SWITCH (1),
+001080*     OPERAND-A ZAHL-ENTRY SUBSCRIPT (1), OPERAND-A LITERAL
+001090*     VALUE (5), OPERAND-B IS-A-LITERAL SWITCH (1), OPERAND-B
+001100*     ZAHL-ENTRY SUBSCRIPT (1), OPERAND-B LITERAL VALUE (5),
+001110*     RESULT-TO-ERGEBNIS SWITCH (1).
+001120*****************************************************************
+001130 01  CT-TABLE-VALUES.
+001140     05  FILLER             PIC X(16) VALUE "1N100000N100000Y".
+001150     05  FILLER             PIC X(16) VALUE "2Y000001N200000Y".
+001160     05  FILLER             PIC X(16) VALUE "3N300000N300000N".
+001170     05  FILLER             PIC X(16) VALUE "4Y000003N400000N".
+001180     05  FILLER             PIC X(16) VALUE "5N500000Y000002Y".
+001190 01  CT-TABLE REDEFINES CT-TABLE-VALUES.
+001200     05  CT-ENTRY OCCURS 5 TIMES INDEXED BY CT-IDX.
+001210         10  CT-CHECK-VALUE      PIC 9.
+001220         10  CT-A-IS-LITERAL     PIC X(01).
+001230             88  CT-A-LITERAL        VALUE "Y".
+001240         10  CT-A-INDEX          PIC 9.
+001250         10  CT-A-LITERAL-VALUE  PIC 9(05).
+001260         10  CT-B-IS-LITERAL     PIC X(01).
+001270             88  CT-B-LITERAL        VALUE "Y".
+001280         10  CT-B-INDEX          PIC 9.
+001290         10  CT-B-LITERAL-VALUE  PIC 9(05).
+001300         10  CT-GIVING-ERGEBNIS  PIC X(01).
+001310             88  CT-RESULT-TO-ERGEBNIS   VALUE "Y".
+001320 01  WS-CHECKPOINT-STATUS    PIC X(02).
+001330 01  WS-CKPT-EOF-SWITCH      PIC X(01).
+001340 01  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+001350     88  RESTART-ALREADY-DONE    VALUE "Y".
+001360 01  WS-CONTROL-STATUS       PIC X(02).
+001370 01  WS-CTL-EOF-SWITCH       PIC X(01).
+001380     88  END-OF-CONTROL          VALUE "Y".
+001390 01  WS-TOTALS-STATUS        PIC X(02).
+001395 01  WS-CHECK-SUCCESS-SWITCH PIC X(01).
+001396     88  CHECK-SUCCESSFUL        VALUE "Y".
+001397 01  WS-RUN-DATE             PIC 9(08).
+001398 01  WS-CALLER-ID            PIC X(08) VALUE "EVALMUL ".
+001399 01  WS-LOG-VALUE            PIC 9.
+001399 01  WS-LOG-QUOTIENT         PIC 9(05).
+001400 01  WS-EXCEPTION-COUNT      PIC 9(05) VALUE ZERO.
+001410 PROCEDURE DIVISION.
+001420 0000-MAINLINE.
+001430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001440     PERFORM 2500-PROCESS-BATCH THRU 2500-EXIT
+001450         UNTIL END-OF-CONTROL.
+001460     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001470     GOBACK.
+001480*****************************************************************
+001490* 1000-INITIALIZE - OPEN THE EXCEPTION, AUDIT AND CONTROL FILES
+001500* AND PRIME THE FIRST CONTROL RECORD.
+001510*****************************************************************
+001520 1000-INITIALIZE.
+001530     OPEN OUTPUT EXCEPTION-FILE.
+001540     OPEN OUTPUT AUDIT-FILE.
+001545     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001550     MOVE "N" TO WS-CTL-EOF-SWITCH.
+001560     OPEN INPUT CONTROL-FILE.
+001562     IF WS-CONTROL-STATUS = "00"
+001564         PERFORM 2600-READ-CONTROL THRU 2600-EXIT
+001566     ELSE
+001568         MOVE "Y" TO WS-CTL-EOF-SWITCH
+001569     END-IF.
+001580 1000-EXIT.
+001590     EXIT.
+001600*****************************************************************
+001610* 1100-CHECK-RESTART - SCAN THE CHECKPOINT FILE FOR A COMPLETED
+001620* ENTRY MATCHING THIS RUN'S CHECK VALUE.
+001630*****************************************************************
+001640 1100-CHECK-RESTART.
+001650     MOVE "N" TO WS-RESTART-SWITCH.
+001660     OPEN INPUT CHECKPOINT-FILE.
+001670     IF WS-CHECKPOINT-STATUS = "00"
+001680         MOVE "N" TO WS-CKPT-EOF-SWITCH
+001690         PERFORM 1150-SCAN-CHECKPOINT THRU 1150-EXIT
+001700             UNTIL WS-CKPT-EOF-SWITCH = "Y"
+001710         CLOSE CHECKPOINT-FILE
+001720     END-IF.
+001730 1100-EXIT.
+001740     EXIT.
+001750*****************************************************************
+001760* 1150-SCAN-CHECKPOINT - READ ONE CHECKPOINT RECORD AND STOP THE
+001770* SCAN IF IT MATCHES THIS RUN'S CHECK VALUE.
+001780*****************************************************************
+001790 1150-SCAN-CHECKPOINT.
+001800     READ CHECKPOINT-FILE
+001810         AT END
+001820             MOVE "Y" TO WS-CKPT-EOF-SWITCH
+001830         NOT AT END
+001840             IF CHK-CHECK-VALUE = CHECK
+001845                 AND CHK-RUN-DATE = WS-RUN-DATE
+001850                 AND CHK-COMPLETE
+001860                 SET RESTART-ALREADY-DONE TO TRUE
+001865                 MOVE "Y" TO WS-CKPT-EOF-SWITCH
+001870             END-IF
+001880     END-READ.
+001890 1150-EXIT.
+001900     EXIT.
+001910*****************************************************************
+001920* 2000-PROCESS-CHECK - LOOK UP THIS RUN'S CHECK VALUE IN CT-
+001930* TABLE AND APPLY THE MULTIPLICATION IT DESCRIBES.  AN UNKNOWN
+001940* CHECK VALUE IS LOGGED INSTEAD OF PROCESSED.
+001950*****************************************************************
+001960 2000-PROCESS-CHECK.
+001965     MOVE "Y" TO WS-CHECK-SUCCESS-SWITCH.
+001970     SET CT-IDX TO 1.
+001980     SEARCH CT-ENTRY
+001990         AT END
+002000             PERFORM 2300-LOG-BAD-CHECK THRU 2300-EXIT
+002010         WHEN CT-CHECK-VALUE (CT-IDX) = CHECK
+002020             PERFORM 2050-APPLY-TABLE-ENTRY THRU 2050-EXIT
+002030     END-SEARCH.
+002040 2000-EXIT.
+002050     EXIT.
+002060*****************************************************************
+002070* 2050-APPLY-TABLE-ENTRY - RESOLVE THE TABLE ENTRY'S OPERANDS,
+002080* RUN THE MULTIPLICATION IT DESCRIBES AND AUDIT THE RESULT.
+002090* WHEN THE ENTRY CALLS FOR A GIVING ERGEBNIS RESULT, A PRODUCT
+002100* TOO LARGE IS TRAPPED WITH ON SIZE ERROR; OTHERWISE THE PRODUCT
+002110* REPLACES OPERAND B IN PLACE AND IS THEN MOVED TO ERGEBNIS.
+002120*****************************************************************
+002130 2050-APPLY-TABLE-ENTRY.
+002140     PERFORM 2060-RESOLVE-OPERANDS THRU 2060-EXIT.
+002150     IF CT-RESULT-TO-ERGEBNIS (CT-IDX)
+002160         MULTIPLY WS-OPERAND-A BY WS-OPERAND-B
+002170             GIVING ERGEBNIS ROUNDED
+002180             ON SIZE ERROR
+002190                 PERFORM 2100-LOG-SIZE-ERROR THRU 2100-EXIT
+002200         END-MULTIPLY
+002210     ELSE
+002220         MULTIPLY WS-OPERAND-A BY ZAHL-ENTRY (CT-B-INDEX (CT-IDX))
+002230         MOVE ZAHL-ENTRY (CT-B-INDEX (CT-IDX)) TO ERGEBNIS
+002240     END-IF.
+002245     IF CHECK-SUCCESSFUL
+002250         PERFORM 2200-WRITE-AUDIT THRU 2200-EXIT
+002255     END-IF.
+002260 2050-EXIT.
+002270     EXIT.
+002280*****************************************************************
+002290* 2060-RESOLVE-OPERANDS - MOVE THE TABLE ENTRY'S OPERAND-A AND
+002300* OPERAND-B, EACH EITHER A LITERAL OR A ZAHL-ENTRY SUBSCRIPT,
+002310* INTO THE WORK FIELDS USED BY THE MULTIPLY AND THE AUDIT
+002320* RECORD.
+002330*****************************************************************
+002340 2060-RESOLVE-OPERANDS.
+002350     IF CT-A-LITERAL (CT-IDX)
+002360         MOVE CT-A-LITERAL-VALUE (CT-IDX) TO WS-OPERAND-A
+002370     ELSE
+002380         MOVE ZAHL-ENTRY (CT-A-INDEX (CT-IDX)) TO WS-OPERAND-A
+002390     END-IF.
+002400     IF CT-B-LITERAL (CT-IDX)
+002410         MOVE CT-B-LITERAL-VALUE (CT-IDX) TO WS-OPERAND-B
+002420     ELSE
+002430         MOVE ZAHL-ENTRY (CT-B-INDEX (CT-IDX)) TO WS-OPERAND-B
+002440     END-IF.
+002450 2060-EXIT.
+002460     EXIT.
+002470*****************************************************************
+002480* 2100-LOG-SIZE-ERROR - RECORD A PRODUCT TOO LARGE FOR ERGEBNIS.
+002490*****************************************************************
+002500 2100-LOG-SIZE-ERROR.
+002505     MOVE "N" TO WS-CHECK-SUCCESS-SWITCH.
+002510     ADD 1 TO WS-EXCEPTION-COUNT.
+002520     MOVE "EVALMUL "          TO EXC-PROGRAM-ID.
+002530     MOVE CHECK                TO EXC-CHECK-VALUE.
+002540     MOVE "SE"                 TO EXC-REASON-CODE.
+002550     MOVE "MULTIPLY RESULT TOO LARGE FOR ERGEBNIS"
+002560         TO EXC-REASON-TEXT.
+002570     WRITE EXCEPTION-RECORD.
+002580 2100-EXIT.
+002590     EXIT.
+002600*****************************************************************
+002610* 2200-WRITE-AUDIT - APPEND ONE AUDIT RECORD FOR THE BRANCH THAT
+002620* JUST RAN.
+002630*****************************************************************
+002640 2200-WRITE-AUDIT.
+002650     MOVE "EVALMUL "          TO AUD-PROGRAM-ID.
+002660     MOVE CHECK                TO AUD-CHECK-VALUE.
+002670     MOVE WS-OPERAND-A         TO AUD-OPERAND-A.
+002680     MOVE WS-OPERAND-B         TO AUD-OPERAND-B.
+002690     MOVE ERGEBNIS              TO AUD-RESULT.
+002700     WRITE AUDIT-RECORD.
+002710 2200-EXIT.
+002720     EXIT.
+002730*****************************************************************
+002740* 2300-LOG-BAD-CHECK - RECORD AN UNRECOGNIZED CHECK VALUE.
+002750*****************************************************************
+002760 2300-LOG-BAD-CHECK.
+002765     MOVE "N" TO WS-CHECK-SUCCESS-SWITCH.
+002770     ADD 1 TO WS-EXCEPTION-COUNT.
+002780     MOVE "EVALMUL "          TO EXC-PROGRAM-ID.
+002790     MOVE CHECK                TO EXC-CHECK-VALUE.
+002800     MOVE "UC"                 TO EXC-REASON-CODE.
+002810     MOVE "UNRECOGNIZED CHECK VALUE - NO MULTIPLICATION PERFORMED"
+002820         TO EXC-REASON-TEXT.
+002830     WRITE EXCEPTION-RECORD.
+002840 2300-EXIT.
+002850     EXIT.
+002860*****************************************************************
+002870* 2500-PROCESS-BATCH - APPLY ONE CONTROL RECORD'S CHECK VALUE,
+002880* HONORING CHECKPOINT/RESTART, AND READ THE NEXT ONE.
+002890*****************************************************************
+002900 2500-PROCESS-BATCH.
+002910     MOVE CTL-CHECK-VALUE TO CHECK.
+002920     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+002930     IF NOT RESTART-ALREADY-DONE
+002940         PERFORM 2000-PROCESS-CHECK THRU 2000-EXIT
+002945         IF CHECK-SUCCESSFUL
+002950             PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+002960             PERFORM 3100-WRITE-TOTALS THRU 3100-EXIT
+002965         END-IF
+002970     END-IF.
+002980     PERFORM 2600-READ-CONTROL THRU 2600-EXIT.
+002990 2500-EXIT.
+003000     EXIT.
+003010*****************************************************************
+003020* 2600-READ-CONTROL - READ THE NEXT CONTROL RECORD.
+003030*****************************************************************
+003040 2600-READ-CONTROL.
+003050     READ CONTROL-FILE
+003060         AT END
+003070             MOVE "Y" TO WS-CTL-EOF-SWITCH
+003080     END-READ.
+003090 2600-EXIT.
+003100     EXIT.
+003110*****************************************************************
+003120* 3000-WRITE-CHECKPOINT - APPEND A COMPLETED ENTRY FOR THIS
+003130* RUN'S CHECK VALUE SO A RESTART WILL SKIP IT.
+003140*****************************************************************
+003150 3000-WRITE-CHECKPOINT.
+003160     OPEN EXTEND CHECKPOINT-FILE.
+003170     IF WS-CHECKPOINT-STATUS = "05" OR WS-CHECKPOINT-STATUS = "35"
+003180         OPEN OUTPUT CHECKPOINT-FILE
+003190     END-IF.
+003200     MOVE "EVALMUL "          TO CHK-PROGRAM-ID.
+003205     MOVE WS-RUN-DATE           TO CHK-RUN-DATE.
+003210     MOVE CHECK                 TO CHK-CHECK-VALUE.
+003220     SET CHK-COMPLETE TO TRUE.
+003230     WRITE CHECKPOINT-RECORD.
+003240     CLOSE CHECKPOINT-FILE.
+003250 3000-EXIT.
+003260     EXIT.
+003270*****************************************************************
+003280* 3100-WRITE-TOTALS - APPEND A CONTROL-TOTAL RECORD FOR THIS
+003290* RUN'S CHECK VALUE AND ITS RESULT.
+003300*****************************************************************
+003310 3100-WRITE-TOTALS.
+003320     OPEN EXTEND TOTALS-FILE.
+003330     IF WS-TOTALS-STATUS = "05" OR WS-TOTALS-STATUS = "35"
+003340         OPEN OUTPUT TOTALS-FILE
+003350     END-IF.
+003360     MOVE "EVALMUL "          TO TOT-PROGRAM-ID.
+003365     MOVE WS-RUN-DATE           TO TOT-RUN-DATE.
+003370     MOVE CHECK                 TO TOT-CHECK-VALUE.
+003380     MOVE ERGEBNIS               TO TOT-ERGEBNIS.
+003390     WRITE TOTALS-RECORD.
+003400     CLOSE TOTALS-FILE.
+003405     PERFORM 3200-LOG-RESULT THRU 3200-EXIT.
+003410 3100-EXIT.
+003420     EXIT.
+003422*****************************************************************
+003424* 3200-LOG-RESULT - PASS THE LOW-ORDER DIGIT OF ERGEBNIS TO THE
+003426* SHARED BISPARA LOGGING SUBPROGRAM, THE SAME WAY MULTPGM AND
+003428* EVALPRF LOG THEIR OWN RESULTS TO BISLOG.
+003429*****************************************************************
+003430 3200-LOG-RESULT.
+003431     DIVIDE ERGEBNIS BY 10 GIVING WS-LOG-QUOTIENT
+003432         REMAINDER WS-LOG-VALUE.
+003433     CALL "BISPARA" USING WS-CALLER-ID WS-LOG-VALUE.
+003434 3200-EXIT.
+003435     EXIT.
+003436*****************************************************************
+003440* 9000-TERMINATE - CLOSE FILES AND RETURN TO THE CALLER.
+003450*****************************************************************
+003460 9000-TERMINATE.
+003470     CLOSE EXCEPTION-FILE.
+003480     CLOSE AUDIT-FILE.
+003490     CLOSE CONTROL-FILE.
+003500     IF WS-EXCEPTION-COUNT > ZERO
+003510         MOVE 4 TO RETURN-CODE
+003520     ELSE
+003530         MOVE 0 TO RETURN-CODE
+003540     END-IF.
+003550 9000-EXIT.
+003560     EXIT.
+003570
