@@ -1,14 +1,156 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BeispielProgramm.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Zahl1 PIC 9.
-
-PROCEDURE DIVISION.
-BeispielParagraph.
-       DISPLAY "".
-
-EVALUATE Zahl1
-  WHEN 1
-    PERFORM BeispielParagraph
-END-EVALUATE.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EVALPRF.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 01/15/2009.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  BEISPIELPARAGRAPH DID NOTHING BUT DISPLAY A
+000100*                    BLANK LINE.  IT NOW APPENDS A TIMESTAMPED
+000110*                    ENTRY TO A TRANSACTION LOG SO A RUN CAN BE
+000120*                    TRACED AFTERWARDS.
+000130*   2026-08-09  HJK  A ZAHL1 OTHER THAN 1 USED TO END THE RUN
+000140*                    WITH NO PARAGRAPH EXECUTED AND NO TRACE OF
+000150*                    WHY.  ADDED A WHEN OTHER THAT LOGS IT.
+000160*   2026-08-09  HJK  BEISPIELPARAGRAPH COULD ONLY FIRE ONCE PER
+000170*                    RUN.  REPLACED THE SINGLE PERFORM WITH A
+000180*                    PERFORM...UNTIL THAT WORKS A WHOLE BATCH OF
+000190*                    TRANSACTIONS FROM AN INPUT FILE.
+000200*   2026-08-09  HJK  EVERY BEISPIELPARAGRAPH IN THE SUITE WAS
+000210*                    GROWING ITS OWN COPY OF THE LOGGING LOGIC.
+000220*                    MOVED IT TO THE SHARED BISPARA SUBPROGRAM
+000230*                    AND DROPPED THIS PROGRAM'S OWN TRANSACTION
+000240*                    LOG OWNERSHIP.
+000245*   2026-08-09  HJK  RETURN-CODE WAS NEVER SET, SO A DRIVER
+000246*                    RUNNING THIS STEP HAD NO WAY TO TELL A CLEAN
+000247*                    RUN FROM ONE WITH UNHANDLED ZAHL1 VALUES.  IT
+000248*                    NOW COMES BACK 4 IF ANY VALUE WAS UNHANDLED.
+000250*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT EXCEPTION-FILE ASSIGN TO "PRFEXC"
+000300         ORGANIZATION IS SEQUENTIAL.
+000310     SELECT TRANSACTION-FILE ASSIGN TO "PRFTRN"
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-TRN-FILE-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  EXCEPTION-FILE
+000370     LABEL RECORDS ARE STANDARD.
+000380 01  EXCEPTION-RECORD.
+000390     COPY EXCREC.
+000400 FD  TRANSACTION-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420 01  TRANSACTION-RECORD.
+000430     COPY TRNREC.
+000440 WORKING-STORAGE SECTION.
+000450 01  ZAHL1                   PIC 9.
+000460 01  WS-CALLER-ID            PIC X(08) VALUE "EVALPRF ".
+000470 01  WS-TRN-FILE-STATUS      PIC X(02).
+000480 01  WS-EOF-SWITCH           PIC X(01).
+000490     88  END-OF-TRANSACTIONS      VALUE "Y".
+000500 01  WS-TRN-COUNT            PIC 9(05) COMP.
+000510 01  WS-TRN-LIMIT            PIC 9(05) COMP VALUE 99999.
+000515 01  WS-EXCEPTION-COUNT      PIC 9(05) VALUE ZERO.
+000520 PROCEDURE DIVISION.
+000530 0000-MAINLINE.
+000540     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000550     PERFORM 2500-PROCESS-BATCH THRU 2500-EXIT
+000560         UNTIL END-OF-TRANSACTIONS.
+000570     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000580     GOBACK.
+000590*****************************************************************
+000600* 1000-INITIALIZE - OPEN THE FILES FOR THIS RUN AND PRIME THE
+000610* FIRST TRANSACTION RECORD.
+000620*****************************************************************
+000630 1000-INITIALIZE.
+000640     OPEN OUTPUT EXCEPTION-FILE.
+000650     OPEN INPUT TRANSACTION-FILE.
+000660     MOVE "N" TO WS-EOF-SWITCH.
+000670     MOVE ZERO TO WS-TRN-COUNT.
+000675     IF WS-TRN-FILE-STATUS = "00"
+000678         PERFORM 2600-READ-TRANSACTION THRU 2600-EXIT
+000682     ELSE
+000685         MOVE "Y" TO WS-EOF-SWITCH
+000688     END-IF.
+000690 1000-EXIT.
+000700     EXIT.
+000710*****************************************************************
+000720* 2000-PROCESS-ZAHL1 - PERFORM THE SAMPLE PARAGRAPH WHEN ZAHL1
+000730* SAYS TO.
+000740*****************************************************************
+000750 2000-PROCESS-ZAHL1.
+000760     EVALUATE ZAHL1
+000770         WHEN 1
+000780             PERFORM 3000-BEISPIELPARAGRAPH THRU 3000-EXIT
+000790         WHEN OTHER
+000800             PERFORM 2200-LOG-UNHANDLED THRU 2200-EXIT
+000810     END-EVALUATE.
+000820 2000-EXIT.
+000830     EXIT.
+000840*****************************************************************
+000850* 2200-LOG-UNHANDLED - RECORD A ZAHL1 VALUE THAT NO BRANCH
+000860* HANDLES.
+000870*****************************************************************
+000880 2200-LOG-UNHANDLED.
+000885     ADD 1 TO WS-EXCEPTION-COUNT.
+000890     MOVE "EVALPRF "          TO EXC-PROGRAM-ID.
+000900     MOVE ZAHL1                 TO EXC-CHECK-VALUE.
+000910     MOVE "UC"                  TO EXC-REASON-CODE.
+000920     MOVE "ZAHL1 NOT EQUAL TO 1 - NO PARAGRAPH EXECUTED"
+000930         TO EXC-REASON-TEXT.
+000940     WRITE EXCEPTION-RECORD.
+000950 2200-EXIT.
+000960     EXIT.
+000970*****************************************************************
+000980* 2500-PROCESS-BATCH - PROCESS ONE TRANSACTION RECORD AND READ
+000990* THE NEXT ONE, UNTIL THE FILE IS EXHAUSTED OR THE TRANSACTION
+001000* COUNT LIMIT IS REACHED.
+001010*****************************************************************
+001020 2500-PROCESS-BATCH.
+001030     MOVE TRN-ZAHL1 TO ZAHL1.
+001040     PERFORM 2000-PROCESS-ZAHL1 THRU 2000-EXIT.
+001050     ADD 1 TO WS-TRN-COUNT.
+001060     IF WS-TRN-COUNT >= WS-TRN-LIMIT
+001070         MOVE "Y" TO WS-EOF-SWITCH
+001080     ELSE
+001090         PERFORM 2600-READ-TRANSACTION THRU 2600-EXIT
+001100     END-IF.
+001110 2500-EXIT.
+001120     EXIT.
+001130*****************************************************************
+001140* 2600-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD.
+001150*****************************************************************
+001160 2600-READ-TRANSACTION.
+001170     READ TRANSACTION-FILE
+001180         AT END
+001190             MOVE "Y" TO WS-EOF-SWITCH
+001200     END-READ.
+001210 2600-EXIT.
+001220     EXIT.
+001230*****************************************************************
+001240* 3000-BEISPIELPARAGRAPH - THE SAMPLE PROCESSING STEP.  LOGS
+001250* ITS OWN EXECUTION EVERY TIME IT RUNS, VIA THE SHARED BISPARA
+001260* LOGGING SUBPROGRAM.
+001270*****************************************************************
+001280 3000-BEISPIELPARAGRAPH.
+001290     DISPLAY "".
+001300     CALL "BISPARA" USING WS-CALLER-ID ZAHL1.
+001310 3000-EXIT.
+001320     EXIT.
+001330*****************************************************************
+001340* 9000-TERMINATE - CLOSE FILES AND RETURN TO THE CALLER.
+001350*****************************************************************
+001360 9000-TERMINATE.
+001370     CLOSE EXCEPTION-FILE.
+001380     CLOSE TRANSACTION-FILE.
+001385     IF WS-EXCEPTION-COUNT > ZERO
+001386         MOVE 4 TO RETURN-CODE
+001387     ELSE
+001388         MOVE 0 TO RETURN-CODE
+001389     END-IF.
+001390 9000-EXIT.
+001400     EXIT.
+001410
