@@ -1,11 +1,115 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BeispielProgramm.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Zahl1 PIC 9.
-
-PROCEDURE DIVISION.
-EVALUATE Zahl1
-  WHEN 1
-    SET Zahl1 TO 1
-END-EVALUATE.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EVALSET.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 01/15/2009.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  SET ZAHL1 TO 1 WAS A MAGIC NUMBER WITH NO
+000100*                    NAME TO SAY WHAT IT MEANT.  REPLACED IT WITH
+000110*                    SET ZAHL1-READY TO TRUE AGAINST A NAMED
+000120*                    CONDITION ON ZAHL1.
+000130*   2026-08-09  HJK  A ZAHL1 OTHER THAN 1 USED TO FALL THROUGH
+000140*                    THE EVALUATE WITH NO INDICATION ANYTHING WAS
+000150*                    WRONG.  ADDED A WHEN OTHER THAT RAISES AN
+000160*                    ERROR STATUS AND LOGS THE VALUE.
+000170*   2026-08-09  HJK  THERE WAS NO WAY TO TELL WHETHER ZAHL1 HAD
+000180*                    ALREADY BEEN PROCESSED THIS RUN.  ADDED A
+000190*                    COMPANION ZAHL1-PROCESSED FLAG SET ALONGSIDE
+000200*                    ZAHL1-READY.
+000205*   2026-08-09  HJK  WS-SET-STATUS WAS NEVER REFLECTED BACK TO
+000206*                    THE CALLER.  RETURN-CODE NOW COMES BACK 4
+000207*                    WHENEVER SET-STATUS-ERROR WAS RAISED.
+000208*   2026-08-09  HJK  ZAHL1-PROCESSED WAS NEVER VISIBLE OUTSIDE
+000208*                    THIS RUN.  EVALSET NOW WRITES A ONE-RECORD
+000208*                    STATUS-FILE A COMPANION JOB CAN READ TO SEE
+000208*                    WHETHER THIS STEP ALREADY RAN TODAY.
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT EXCEPTION-FILE ASSIGN TO "SETEXC"
+000260         ORGANIZATION IS SEQUENTIAL.
+000265     SELECT STATUS-FILE ASSIGN TO "SETSTAT"
+000266         ORGANIZATION IS SEQUENTIAL.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  EXCEPTION-FILE
+000300     LABEL RECORDS ARE STANDARD.
+000310 01  EXCEPTION-RECORD.
+000320     COPY EXCREC.
+000325 FD  STATUS-FILE
+000326     LABEL RECORDS ARE STANDARD.
+000327 01  STATUS-RECORD.
+000328     COPY SETSTAT.
+000330 WORKING-STORAGE SECTION.
+000335 01  WS-RUN-DATE             PIC 9(08).
+000340 01  ZAHL1                   PIC 9.
+000350     88  ZAHL1-READY             VALUE 1.
+000360 01  WS-SET-STATUS           PIC X(01) VALUE "0".
+000370     88  SET-STATUS-OK           VALUE "0".
+000380     88  SET-STATUS-ERROR        VALUE "E".
+000390 01  WS-PROCESS-SWITCH       PIC X(01) VALUE "N".
+000400     88  ZAHL1-PROCESSED         VALUE "Y".
+000410 PROCEDURE DIVISION.
+000420 0000-MAINLINE.
+000430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000440     PERFORM 2000-PROCESS-ZAHL1 THRU 2000-EXIT.
+000450     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000460     GOBACK.
+000470*****************************************************************
+000480* 1000-INITIALIZE - OPEN THE EXCEPTION FILE FOR THIS RUN.
+000490*****************************************************************
+000500 1000-INITIALIZE.
+000510     OPEN OUTPUT EXCEPTION-FILE.
+000515     OPEN OUTPUT STATUS-FILE.
+000516     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000520 1000-EXIT.
+000530     EXIT.
+000540*****************************************************************
+000550* 2000-PROCESS-ZAHL1 - MARK ZAHL1 READY AND PROCESSED WHEN IT
+000560* ALREADY CARRIES THE READY VALUE, OTHERWISE RAISE AN ERROR
+000570* STATUS.
+000580*****************************************************************
+000590 2000-PROCESS-ZAHL1.
+000600     EVALUATE ZAHL1
+000610         WHEN 1
+000620             SET ZAHL1-READY TO TRUE
+000630             SET ZAHL1-PROCESSED TO TRUE
+000640         WHEN OTHER
+000650             SET SET-STATUS-ERROR TO TRUE
+000660             PERFORM 2200-LOG-UNHANDLED THRU 2200-EXIT
+000670     END-EVALUATE.
+000680 2000-EXIT.
+000690     EXIT.
+000700*****************************************************************
+000710* 2200-LOG-UNHANDLED - RECORD A ZAHL1 VALUE THAT NO BRANCH
+000720* HANDLES.
+000730*****************************************************************
+000740 2200-LOG-UNHANDLED.
+000750     MOVE "EVALSET "          TO EXC-PROGRAM-ID.
+000760     MOVE ZAHL1                 TO EXC-CHECK-VALUE.
+000770     MOVE "UC"                  TO EXC-REASON-CODE.
+000780     MOVE "ZAHL1 NOT EQUAL TO 1 - NOT SET READY"
+000790         TO EXC-REASON-TEXT.
+000800     WRITE EXCEPTION-RECORD.
+000810 2200-EXIT.
+000820     EXIT.
+000830*****************************************************************
+000840* 9000-TERMINATE - CLOSE FILES AND RETURN TO THE CALLER.
+000850*****************************************************************
+000860 9000-TERMINATE.
+000862     MOVE WS-RUN-DATE      TO STAT-RUN-DATE.
+000864     MOVE WS-PROCESS-SWITCH TO STAT-PROCESSED.
+000866     WRITE STATUS-RECORD.
+000868     CLOSE STATUS-FILE.
+000870     CLOSE EXCEPTION-FILE.
+000875     IF SET-STATUS-ERROR
+000876         MOVE 4 TO RETURN-CODE
+000877     ELSE
+000878         MOVE 0 TO RETURN-CODE
+000879     END-IF.
+000880 9000-EXIT.
+000890     EXIT.
+000900
