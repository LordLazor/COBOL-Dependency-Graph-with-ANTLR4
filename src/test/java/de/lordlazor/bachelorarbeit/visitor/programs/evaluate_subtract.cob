@@ -1,21 +1,371 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BeispielProgramm.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Zahl1 PIC 9.
-01 Zahl2 PIC 9.
-01 Zahl3 PIC 9.
-01 Zahl4 PIC 9.
-01 Ergebnis PIC 99.
-01 Check PIC 9.
-PROCEDURE DIVISION.
-EVALUATE Check
-    WHEN 1
-       SUBTRACT Zahl1 FROM Zahl1 GIVING Ergebnis
-    WHEN 2
-        SUBTRACT 1 FROM Zahl2 GIVING Ergebnis
-    WHEN 3
-        SUBTRACT Zahl3 FROM Zahl3
-    WHEN 1
-        SUBTRACT 3 FROM Zahl4
-END-EVALUATE.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EVALSUB.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 01/15/2009.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  THE CHECK-DRIVEN EVALUATE CODED "WHEN 1"
+000100*                    TWICE, SO THE ZAHL4 SUBTRACTION COULD NEVER
+000110*                    FIRE.  GAVE IT ITS OWN WHEN 4.
+000120*   2026-08-09  HJK  ADDED ON SIZE ERROR TRAPS ON THE GIVING
+000130*                    SUBTRACTS - A NEGATIVE OR OVERSIZED RESULT
+000140*                    NOW WRITES AN EXCEPTION RECORD INSTEAD OF
+000150*                    SILENTLY TRUNCATING INTO ERGEBNIS.
+000160*   2026-08-09  HJK  ADDED A WHEN OTHER TO FLAG AN UNRECOGNIZED
+000170*                    CHECK VALUE INSTEAD OF ENDING QUIETLY.
+000180*   2026-08-09  HJK  ZAHL1-ZAHL5/ERGEBNIS/CHECK WERE DUPLICATED
+000190*                    BETWEEN THIS PROGRAM AND EVALMUL.  MOVED THE
+000200*                    LAYOUT INTO THE SHARED CALCFLDS COPYBOOK.
+000210*   2026-08-09  HJK  ZAHL1-ZAHL5 AND ERGEBNIS WERE LIMITED TO A
+000220*                    SINGLE/DOUBLE DIGIT.  WIDENED THEM (IN
+000230*                    CALCFLDS) TO PIC 9(05).
+000240*   2026-08-09  HJK  AN ABEND PARTWAY THROUGH A RUN HAD NO WAY TO
+000250*                    TELL WHETHER THE CHECK VALUE HAD ALREADY BEEN
+000260*                    PROCESSED.  ADDED A CHECKPOINT FILE SO A
+000270*                    RESTART WITH THE SAME CHECK VALUE IS SKIPPED
+000280*                    INSTEAD OF REPEATED.
+000290*   2026-08-09  HJK  CHECK WAS NEVER SET BY THIS PROGRAM, SO ONLY
+000300*                    THE WHEN OTHER BRANCH COULD EVER FIRE.  CHECK
+000310*                    IS NOW DRIVEN BY A CONTROL FILE OF ONE OR
+000320*                    MORE CHECK VALUES TO PROCESS THIS RUN, WHICH
+000330*                    ALSO LETS CHECKPOINT/RESTART SKIP FORWARD TO
+000340*                    THE NEXT UNPROCESSED ENTRY.
+000350*   2026-08-09  HJK  EACH SUCCESSFUL BRANCH NOW APPENDS A CONTROL-
+000360*                    TOTAL RECORD TO THE SHARED CTLTOT FILE SO AN
+000370*                    END-OF-JOB REPORT CAN BE RUN ACROSS EVALSUB
+000380*                    AND EVALMUL TOGETHER.
+000390*   2026-08-09  HJK  RETURN-CODE WAS NEVER SET, SO A DRIVER
+000400*                    RUNNING THIS STEP HAD NO WAY TO TELL A CLEAN
+000410*                    BATCH FROM ONE THAT HIT A SIZE ERROR OR AN
+000420*                    UNRECOGNIZED CHECK VALUE.  IT NOW COMES BACK
+000430*                    4 IF ANY ENTRY IN THE BATCH WAS EXCEPTED.
+000440*   2026-08-09  HJK  THE CHECK-DRIVEN SUBTRACTION WAS ONE EVALUATE
+000450*                    WHEN PER CHECK VALUE, SO ADDING A NEW CHECK
+000460*                    VALUE MEANT CODING A NEW WHEN.  THE OPERAND,
+000470*                    SUBTRAHEND AND RESULT-HANDLING FOR EACH CHECK
+000480*                    VALUE NOW COME FROM A WORKING-STORAGE TABLE,
+000490*                    LOOKED UP WITH SEARCH.
+000491*   2026-08-09  HJK  A CHECK VALUE MARKED COMPLETE IN SUBCHK
+000491*                    STAYED COMPLETE FOREVER, SO A RESTART AFTER
+000491*                    TONIGHT'S RUN WAS SKIPPING CHECK VALUES THAT
+000491*                    WERE ACTUALLY DUE AGAIN ON A LATER NIGHT.
+000491*                    SUBCHK AND CTLTOT NOW CARRY A RUN DATE AND
+000491*                    1150-SCAN-CHECKPOINT ONLY HONORS A COMPLETED
+000491*                    ENTRY DATED TODAY.
+000492*   2026-08-09  HJK  NO TRACE OF A SUCCESSFUL SUBTRACTION REACHED
+000492*                    THE SHARED BISLOG TRANSACTION LOG.  3100-
+000492*                    WRITE-TOTALS NOW CALLS BISPARA WITH THE
+000492*                    LOW-ORDER DIGIT OF ERGEBNIS, THE SAME WAY
+000492*                    MULTPGM AND EVALPRF ALREADY DO.
+000493*   2026-08-09  HJK  THE TWO TABLE ENTRIES NOT CALLING FOR GIVING
+000493*                    LEFT ERGEBNIS UNTOUCHED, SO 3100-WRITE-TOTALS
+000493*                    WROTE WHATEVER ERGEBNIS HELD FROM AN EARLIER
+000493*                    CHECK (OR NOTHING AT ALL) INTO THEIR CTLTOT
+000493*                    RECORD.  2050-APPLY-TABLE-ENTRY NOW MOVES THE
+000493*                    SUBTRACTION RESULT TO ERGEBNIS ON THOSE TWO
+000493*                    BRANCHES TOO, MATCHING EVALMUL'S PRACTICE.
+000500*****************************************************************
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT EXCEPTION-FILE ASSIGN TO "SUBEXC"
+000550         ORGANIZATION IS SEQUENTIAL.
+000560     SELECT CHECKPOINT-FILE ASSIGN TO "SUBCHK"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000590     SELECT CONTROL-FILE ASSIGN TO "SUBCTL"
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS WS-CONTROL-STATUS.
+000620     SELECT TOTALS-FILE ASSIGN TO "CTLTOT"
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-TOTALS-STATUS.
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  EXCEPTION-FILE
+000680     LABEL RECORDS ARE STANDARD.
+000690 01  EXCEPTION-RECORD.
+000700     COPY EXCREC.
+000710 FD  CHECKPOINT-FILE
+000720     LABEL RECORDS ARE STANDARD.
+000730 01  CHECKPOINT-RECORD.
+000740     COPY CHKREC.
+000750 FD  CONTROL-FILE
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  CONTROL-RECORD.
+000780     COPY CTLREC.
+000790 FD  TOTALS-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810 01  TOTALS-RECORD.
+000820     COPY TOTREC.
+000830 WORKING-STORAGE SECTION.
+000840 01  CALC-FIELDS.
+000850     COPY CALCFLDS.
+000860 01  ZAHL-TABLE REDEFINES CALC-FIELDS.
+000870     05  ZAHL-ENTRY              PIC 9(05) OCCURS 5 TIMES.
+000880*****************************************************************
+000890* CT-TABLE - ONE ENTRY PER CHECK VALUE THIS PROGRAM KNOWS HOW TO
+000900* SUBTRACT.  CT-TABLE-VALUES LOADS THE TABLE AT COMPILE TIME;
+000910* CT-TABLE REDEFINES IT AS AN INDEXED OCCURS TABLE SO 2000-
+000920* PROCESS-CHECK CAN SEARCH IT INSTEAD OF CODING ONE EVALUATE
+000930* WHEN PER CHECK VALUE.  EACH NINE-CHARACTER ENTRY IS:
+000940*     CHECK VALUE (1), ZAHL-ENTRY SUBSCRIPT (1), SUBTRACT-A-
+000950*     LITERAL SWITCH (1), LITERAL AMOUNT (5), RESULT-TO-ERGEBNIS
+000960*     SWITCH (1).
+000970*****************************************************************
+000980 01  CT-TABLE-VALUES.
+000990     05  FILLER                  PIC X(09) VALUE "11N00000Y".
+001000     05  FILLER                  PIC X(09) VALUE "22Y00001Y".
+001010     05  FILLER                  PIC X(09) VALUE "33N00000N".
+001020     05  FILLER                  PIC X(09) VALUE "44Y00003N".
+001030 01  CT-TABLE REDEFINES CT-TABLE-VALUES.
+001040     05  CT-ENTRY OCCURS 4 TIMES INDEXED BY CT-IDX.
+001050         10  CT-CHECK-VALUE      PIC 9.
+001060         10  CT-OPERAND-INDEX    PIC 9.
+001070         10  CT-USE-LITERAL      PIC X(01).
+001080             88  CT-SUBTRACT-LITERAL     VALUE "Y".
+001090         10  CT-LITERAL-AMOUNT   PIC 9(05).
+001100         10  CT-GIVING-ERGEBNIS  PIC X(01).
+001110             88  CT-RESULT-TO-ERGEBNIS   VALUE "Y".
+001120 01  WS-CHECKPOINT-STATUS    PIC X(02).
+001130 01  WS-CKPT-EOF-SWITCH      PIC X(01).
+001140 01  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+001150     88  RESTART-ALREADY-DONE    VALUE "Y".
+001160 01  WS-CONTROL-STATUS       PIC X(02).
+001170 01  WS-CTL-EOF-SWITCH       PIC X(01).
+001180     88  END-OF-CONTROL          VALUE "Y".
+001190 01  WS-TOTALS-STATUS        PIC X(02).
+001195 01  WS-CHECK-SUCCESS-SWITCH PIC X(01).
+001196     88  CHECK-SUCCESSFUL        VALUE "Y".
+001197 01  WS-RUN-DATE             PIC 9(08).
+001198 01  WS-CALLER-ID            PIC X(08) VALUE "EVALSUB ".
+001199 01  WS-LOG-VALUE            PIC 9.
+001199 01  WS-LOG-QUOTIENT         PIC 9(05).
+001200 01  WS-EXCEPTION-COUNT      PIC 9(05) VALUE ZERO.
+001210 PROCEDURE DIVISION.
+001220 0000-MAINLINE.
+001230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001240     PERFORM 2500-PROCESS-BATCH THRU 2500-EXIT
+001250         UNTIL END-OF-CONTROL.
+001260     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001270     GOBACK.
+001280*****************************************************************
+001290* 1000-INITIALIZE - OPEN THE EXCEPTION AND CONTROL FILES AND
+001300* PRIME THE FIRST CONTROL RECORD.
+001310*****************************************************************
+001320 1000-INITIALIZE.
+001330     OPEN OUTPUT EXCEPTION-FILE.
+001335     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001340     MOVE "N" TO WS-CTL-EOF-SWITCH.
+001350     OPEN INPUT CONTROL-FILE.
+001352     IF WS-CONTROL-STATUS = "00"
+001354         PERFORM 2600-READ-CONTROL THRU 2600-EXIT
+001356     ELSE
+001358         MOVE "Y" TO WS-CTL-EOF-SWITCH
+001359     END-IF.
+001370 1000-EXIT.
+001380     EXIT.
+001390*****************************************************************
+001400* 1100-CHECK-RESTART - SCAN THE CHECKPOINT FILE FOR A COMPLETED
+001410* ENTRY MATCHING THIS RUN'S CHECK VALUE.
+001420*****************************************************************
+001430 1100-CHECK-RESTART.
+001440     MOVE "N" TO WS-RESTART-SWITCH.
+001450     OPEN INPUT CHECKPOINT-FILE.
+001460     IF WS-CHECKPOINT-STATUS = "00"
+001470         MOVE "N" TO WS-CKPT-EOF-SWITCH
+001480         PERFORM 1150-SCAN-CHECKPOINT THRU 1150-EXIT
+001490             UNTIL WS-CKPT-EOF-SWITCH = "Y"
+001500         CLOSE CHECKPOINT-FILE
+001510     END-IF.
+001520 1100-EXIT.
+001530     EXIT.
+001540*****************************************************************
+001550* 1150-SCAN-CHECKPOINT - READ ONE CHECKPOINT RECORD AND STOP THE
+001560* SCAN IF IT MATCHES THIS RUN'S CHECK VALUE.
+001570*****************************************************************
+001580 1150-SCAN-CHECKPOINT.
+001590     READ CHECKPOINT-FILE
+001600         AT END
+001610             MOVE "Y" TO WS-CKPT-EOF-SWITCH
+001620         NOT AT END
+001630             IF CHK-CHECK-VALUE = CHECK
+001635                 AND CHK-RUN-DATE = WS-RUN-DATE
+001640                 AND CHK-COMPLETE
+001650                 SET RESTART-ALREADY-DONE TO TRUE
+001660                 MOVE "Y" TO WS-CKPT-EOF-SWITCH
+001665             END-IF
+001670     END-READ.
+001680 1150-EXIT.
+001690     EXIT.
+001700*****************************************************************
+001710* 2000-PROCESS-CHECK - LOOK UP THIS RUN'S CHECK VALUE IN CT-
+001720* TABLE AND APPLY THE SUBTRACTION IT DESCRIBES.  AN UNKNOWN
+001730* CHECK VALUE IS LOGGED INSTEAD OF PROCESSED.
+001740*****************************************************************
+001750 2000-PROCESS-CHECK.
+001755     MOVE "Y" TO WS-CHECK-SUCCESS-SWITCH.
+001760     SET CT-IDX TO 1.
+001770     SEARCH CT-ENTRY
+001780         AT END
+001790             PERFORM 2200-LOG-BAD-CHECK THRU 2200-EXIT
+001800         WHEN CT-CHECK-VALUE (CT-IDX) = CHECK
+001810             PERFORM 2050-APPLY-TABLE-ENTRY THRU 2050-EXIT
+001820     END-SEARCH.
+001830 2000-EXIT.
+001840     EXIT.
+001850*****************************************************************
+001860* 2050-APPLY-TABLE-ENTRY - SUBTRACT EITHER THE TABLE'S LITERAL
+001870* AMOUNT OR THE OPERAND FIELD ITSELF FROM THE OPERAND FIELD
+001880* NAMED BY CT-OPERAND-INDEX, ROUTING THE RESULT TO ERGEBNIS
+001890* WITH A SIZE-ERROR TRAP WHEN THE TABLE ENTRY CALLS FOR IT, OR
+001900* LEAVING IT IN PLACE OTHERWISE.
+001910*****************************************************************
+001920 2050-APPLY-TABLE-ENTRY.
+001930     IF CT-SUBTRACT-LITERAL (CT-IDX)
+001940         IF CT-RESULT-TO-ERGEBNIS (CT-IDX)
+001950             SUBTRACT CT-LITERAL-AMOUNT (CT-IDX)
+001960                 FROM ZAHL-ENTRY (CT-OPERAND-INDEX (CT-IDX))
+001970                 GIVING ERGEBNIS
+001980                 ON SIZE ERROR
+001990                     PERFORM 2100-LOG-SIZE-ERROR THRU 2100-EXIT
+002000             END-SUBTRACT
+002010         ELSE
+002020             SUBTRACT CT-LITERAL-AMOUNT (CT-IDX)
+002030                 FROM ZAHL-ENTRY (CT-OPERAND-INDEX (CT-IDX))
+002035             MOVE ZAHL-ENTRY (CT-OPERAND-INDEX (CT-IDX))
+002036                 TO ERGEBNIS
+002040         END-IF
+002050     ELSE
+002060         IF CT-RESULT-TO-ERGEBNIS (CT-IDX)
+002070             SUBTRACT ZAHL-ENTRY (CT-OPERAND-INDEX (CT-IDX))
+002080                 FROM ZAHL-ENTRY (CT-OPERAND-INDEX (CT-IDX))
+002090                 GIVING ERGEBNIS
+002100                 ON SIZE ERROR
+002110                     PERFORM 2100-LOG-SIZE-ERROR THRU 2100-EXIT
+002120             END-SUBTRACT
+002130         ELSE
+002140             SUBTRACT ZAHL-ENTRY (CT-OPERAND-INDEX (CT-IDX))
+002150                 FROM ZAHL-ENTRY (CT-OPERAND-INDEX (CT-IDX))
+002155             MOVE ZAHL-ENTRY (CT-OPERAND-INDEX (CT-IDX))
+002156                 TO ERGEBNIS
+002160         END-IF
+002170     END-IF.
+002180 2050-EXIT.
+002190     EXIT.
+002200*****************************************************************
+002210* 2100-LOG-SIZE-ERROR - RECORD A NEGATIVE/OVERFLOW SUBTRACTION.
+002220*****************************************************************
+002230 2100-LOG-SIZE-ERROR.
+002235     MOVE "N" TO WS-CHECK-SUCCESS-SWITCH.
+002240     ADD 1 TO WS-EXCEPTION-COUNT.
+002250     MOVE "EVALSUB "          TO EXC-PROGRAM-ID.
+002260     MOVE CHECK                TO EXC-CHECK-VALUE.
+002270     MOVE "SE"                 TO EXC-REASON-CODE.
+002280     MOVE "SUBTRACT RESULT NEGATIVE OR TOO LARGE FOR ERGEBNIS"
+002290         TO EXC-REASON-TEXT.
+002300     WRITE EXCEPTION-RECORD.
+002310 2100-EXIT.
+002320     EXIT.
+002330*****************************************************************
+002340* 2200-LOG-BAD-CHECK - RECORD AN UNRECOGNIZED CHECK VALUE.
+002350*****************************************************************
+002360 2200-LOG-BAD-CHECK.
+002365     MOVE "N" TO WS-CHECK-SUCCESS-SWITCH.
+002370     ADD 1 TO WS-EXCEPTION-COUNT.
+002380     MOVE "EVALSUB "          TO EXC-PROGRAM-ID.
+002390     MOVE CHECK                TO EXC-CHECK-VALUE.
+002400     MOVE "UC"                 TO EXC-REASON-CODE.
+002410     MOVE "UNRECOGNIZED CHECK VALUE - NO SUBTRACTION PERFORMED"
+002420         TO EXC-REASON-TEXT.
+002430     WRITE EXCEPTION-RECORD.
+002440 2200-EXIT.
+002450     EXIT.
+002460*****************************************************************
+002470* 2500-PROCESS-BATCH - APPLY ONE CONTROL RECORD'S CHECK VALUE,
+002480* HONORING CHECKPOINT/RESTART, AND READ THE NEXT ONE.
+002490*****************************************************************
+002500 2500-PROCESS-BATCH.
+002510     MOVE CTL-CHECK-VALUE TO CHECK.
+002520     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+002530     IF NOT RESTART-ALREADY-DONE
+002540         PERFORM 2000-PROCESS-CHECK THRU 2000-EXIT
+002545         IF CHECK-SUCCESSFUL
+002550             PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+002560             PERFORM 3100-WRITE-TOTALS THRU 3100-EXIT
+002565         END-IF
+002570     END-IF.
+002580     PERFORM 2600-READ-CONTROL THRU 2600-EXIT.
+002590 2500-EXIT.
+002600     EXIT.
+002610*****************************************************************
+002620* 2600-READ-CONTROL - READ THE NEXT CONTROL RECORD.
+002630*****************************************************************
+002640 2600-READ-CONTROL.
+002650     READ CONTROL-FILE
+002660         AT END
+002670             MOVE "Y" TO WS-CTL-EOF-SWITCH
+002680     END-READ.
+002690 2600-EXIT.
+002700     EXIT.
+002710*****************************************************************
+002720* 3000-WRITE-CHECKPOINT - APPEND A COMPLETED ENTRY FOR THIS
+002730* RUN'S CHECK VALUE SO A RESTART WILL SKIP IT.
+002740*****************************************************************
+002750 3000-WRITE-CHECKPOINT.
+002760     OPEN EXTEND CHECKPOINT-FILE.
+002770     IF WS-CHECKPOINT-STATUS = "05" OR WS-CHECKPOINT-STATUS = "35"
+002780         OPEN OUTPUT CHECKPOINT-FILE
+002790     END-IF.
+002800     MOVE "EVALSUB "          TO CHK-PROGRAM-ID.
+002805     MOVE WS-RUN-DATE           TO CHK-RUN-DATE.
+002810     MOVE CHECK                 TO CHK-CHECK-VALUE.
+002820     SET CHK-COMPLETE TO TRUE.
+002830     WRITE CHECKPOINT-RECORD.
+002840     CLOSE CHECKPOINT-FILE.
+002850 3000-EXIT.
+002860     EXIT.
+002870*****************************************************************
+002880* 3100-WRITE-TOTALS - APPEND A CONTROL-TOTAL RECORD FOR THIS
+002890* RUN'S CHECK VALUE AND ITS RESULT.
+002900*****************************************************************
+002910 3100-WRITE-TOTALS.
+002920     OPEN EXTEND TOTALS-FILE.
+002930     IF WS-TOTALS-STATUS = "05" OR WS-TOTALS-STATUS = "35"
+002940         OPEN OUTPUT TOTALS-FILE
+002950     END-IF.
+002960     MOVE "EVALSUB "          TO TOT-PROGRAM-ID.
+002965     MOVE WS-RUN-DATE           TO TOT-RUN-DATE.
+002970     MOVE CHECK                 TO TOT-CHECK-VALUE.
+002980     MOVE ERGEBNIS               TO TOT-ERGEBNIS.
+002990     WRITE TOTALS-RECORD.
+003000     CLOSE TOTALS-FILE.
+003005     PERFORM 3200-LOG-RESULT THRU 3200-EXIT.
+003010 3100-EXIT.
+003020     EXIT.
+003022*****************************************************************
+003024* 3200-LOG-RESULT - PASS THE LOW-ORDER DIGIT OF ERGEBNIS TO THE
+003026* SHARED BISPARA LOGGING SUBPROGRAM, THE SAME WAY MULTPGM AND
+003028* EVALPRF LOG THEIR OWN RESULTS TO BISLOG.
+003029*****************************************************************
+003030 3200-LOG-RESULT.
+003031     DIVIDE ERGEBNIS BY 10 GIVING WS-LOG-QUOTIENT
+003032         REMAINDER WS-LOG-VALUE.
+003033     CALL "BISPARA" USING WS-CALLER-ID WS-LOG-VALUE.
+003034 3200-EXIT.
+003035     EXIT.
+003036*****************************************************************
+003040* 9000-TERMINATE - CLOSE FILES AND RETURN TO THE CALLER.
+003050*****************************************************************
+003060 9000-TERMINATE.
+003070     CLOSE EXCEPTION-FILE.
+003080     CLOSE CONTROL-FILE.
+003090     IF WS-EXCEPTION-COUNT > ZERO
+003100         MOVE 4 TO RETURN-CODE
+003110     ELSE
+003120         MOVE 0 TO RETURN-CODE
+003130     END-IF.
+003140 9000-EXIT.
+003150     EXIT.
+003160
