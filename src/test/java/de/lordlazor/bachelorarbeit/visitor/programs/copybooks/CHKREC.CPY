@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CHKREC.CPY
+      * CHECKPOINT RECORD - ONE ENTRY PER CHECK VALUE THIS PROGRAM
+      * HAS FINISHED PROCESSING, SO A RESTART AFTER AN ABEND CAN
+      * SKIP WORK ALREADY DONE INSTEAD OF REPEATING IT.  CHK-RUN-DATE
+      * SCOPES "ALREADY DONE" TO THE RUN THAT WROTE THE ENTRY, SO A
+      * CHECK VALUE COMPLETED ON AN EARLIER DAY DOES NOT PERMANENTLY
+      * BLOCK TONIGHT'S RUN FROM PROCESSING IT AGAIN.
+      *****************************************************************
+           05  CHK-PROGRAM-ID          PIC X(08).
+           05  CHK-RUN-DATE            PIC 9(08).
+           05  CHK-CHECK-VALUE         PIC 9.
+           05  CHK-STATUS              PIC X(01).
+               88  CHK-COMPLETE            VALUE "C".
