@@ -1,12 +1,125 @@
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. BeispielProgramm.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-Zahl1 PIC 9.
-01 WS-Zahl2 PIC 9.
-01 WS-Zahl3 PIC 9.
-01 WS-Zahl4 PIC 9.
-01 WS-Ergebnis PIC 9.
-procedure division.
-MULTIPLY WS-Zahl1 BY WS-Zahl2.
-MULTIPLY WS-Zahl3 BY WS-Zahl4 GIVING WS-Ergebnis.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MULTPGM.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 01/15/2009.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  MULTIPLY WS-ZAHL1 BY WS-ZAHL2 HAD NO GIVING,
+000100*                    SO IT OVERWROTE WS-ZAHL2 WITH THE PRODUCT.
+000110*                    THE PRODUCT NOW GOES TO ITS OWN FIELD AND
+000120*                    WS-ZAHL2 IS LEFT UNTOUCHED.
+000130*   2026-08-09  HJK  WS-ERGEBNIS AND THE FOUR INPUTS ARE NOW
+000140*                    WRITTEN TO A DATED RESULTS FILE SO EACH RUN
+000150*                    ADDS TO A HISTORY INSTEAD OF BEING LOST.
+000160*   2026-08-09  HJK  WS-ERGEBNIS ONLY HOLDS THE LOW-ORDER DIGIT OF
+000170*                    WS-ZAHL3 BY WS-ZAHL4, SO THE AMOUNT THAT DID
+000180*                    NOT FIT IS NOW KEPT IN WS-REMAINDER INSTEAD
+000190*                    OF BEING DROPPED.
+000200*   2026-08-09  HJK  WS-ZAHL1-WS-ZAHL4 AND WS-ERGEBNIS WERE
+000210*                    LIMITED TO A SINGLE/DOUBLE DIGIT.  WIDENED
+000220*                    THEM TO PIC 9(05) AND WIDENED THE FULL-
+000230*                    PRODUCT/REMAINDER WORK FIELDS AND THE
+000240*                    RESULTS RECORD TO MATCH.
+000245*   2026-08-09  HJK  RETURN-CODE WAS NEVER SET.  A DRIVER
+000246*                    CALLING THIS STEP NOW SEES 0 BACK SINCE
+000247*                    THIS MODULE HAS NO ERROR PATH OF ITS OWN.
+000248*   2026-08-09  HJK  A COMPLETED RUN LEFT NO TRACE IN THE
+000249*                    SHARED BISLOG TRANSACTION LOG.  THIS
+000250*                    MODULE NOW CALLS THE BISPARA LOGGING
+000251*                    SUBPROGRAM ONCE THE CALCULATION IS DONE,
+000252*                    THE SAME WAY EVALPRF DOES.
+000253*   2026-08-09  HJK  WS-REMAINDER WAS COMPUTED BUT NEVER
+000254*                    WRITTEN ANYWHERE.  ADDED RES-REMAINDER TO
+000255*                    THE RESULTS RECORD SO IT IS KEPT.
+000257*   2026-08-09  HJK  OPEN OUTPUT RESULTS-FILE TRUNCATED MULRES
+000258*                    EVERY RUN, LOSING THE DATED HISTORY THIS
+000259*                    FILE EXISTS TO KEEP.  1000-INITIALIZE NOW
+000259*                    OPENS EXTEND AND FALLS BACK TO OPEN OUTPUT
+000259*                    ONLY WHEN MULRES DOES NOT YET EXIST.
+000259*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT RESULTS-FILE ASSIGN TO "MULRES"
+000300         ORGANIZATION IS SEQUENTIAL
+000305         FILE STATUS IS WS-RESULTS-STATUS.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  RESULTS-FILE
+000340     LABEL RECORDS ARE STANDARD.
+000350 01  RESULTS-RECORD.
+000360     COPY RESREC.
+000370 WORKING-STORAGE SECTION.
+000380 01  WS-ZAHL1                PIC 9(05).
+000390 01  WS-ZAHL2                PIC 9(05).
+000400 01  WS-ZAHL3                PIC 9(05).
+000410 01  WS-ZAHL4                PIC 9(05).
+000420 01  WS-ERGEBNIS1            PIC 9(10).
+000430 01  WS-ERGEBNIS             PIC 9(05).
+000440 01  WS-PRODUCT-FULL         PIC 9(10).
+000450 01  WS-REMAINDER            PIC 9(10).
+000455 01  WS-RESULTS-STATUS       PIC X(02).
+000460 01  WS-RUN-DATE             PIC 9(08).
+000463 01  WS-CALLER-ID            PIC X(08) VALUE "MULTPGM ".
+000466 01  WS-LOG-VALUE            PIC 9.
+000468 01  WS-LOG-QUOTIENT         PIC 9(05).
+000470 PROCEDURE DIVISION.
+000480 0000-MAINLINE.
+000490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000500     PERFORM 2000-CALCULATE THRU 2000-EXIT.
+000510     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000520     GOBACK.
+000530*****************************************************************
+000540* 1000-INITIALIZE - OPEN THE RESULTS FILE AND CAPTURE THE DATE.
+000550*****************************************************************
+000560 1000-INITIALIZE.
+000570     OPEN EXTEND RESULTS-FILE.
+000575     IF WS-RESULTS-STATUS = "05" OR WS-RESULTS-STATUS = "35"
+000577         OPEN OUTPUT RESULTS-FILE
+000579     END-IF.
+000580     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000590 1000-EXIT.
+000600     EXIT.
+000610*****************************************************************
+000620* 2000-CALCULATE - RUN THE TWO MULTIPLICATIONS FOR THIS MODULE,
+000630* THEN WRITE WS-ERGEBNIS AND THE INPUTS TO THE RESULTS FILE.
+000640*****************************************************************
+000650 2000-CALCULATE.
+000660     MULTIPLY WS-ZAHL1 BY WS-ZAHL2 GIVING WS-ERGEBNIS1.
+000670     COMPUTE WS-PRODUCT-FULL = WS-ZAHL3 * WS-ZAHL4.
+000680     MULTIPLY WS-ZAHL3 BY WS-ZAHL4 GIVING WS-ERGEBNIS.
+000690     SUBTRACT WS-ERGEBNIS FROM WS-PRODUCT-FULL
+000700         GIVING WS-REMAINDER.
+000710     MOVE WS-RUN-DATE          TO RES-RUN-DATE.
+000720     MOVE WS-ZAHL1              TO RES-ZAHL1.
+000730     MOVE WS-ZAHL2              TO RES-ZAHL2.
+000740     MOVE WS-ZAHL3              TO RES-ZAHL3.
+000750     MOVE WS-ZAHL4              TO RES-ZAHL4.
+000760     MOVE WS-ERGEBNIS           TO RES-ERGEBNIS.
+000765     MOVE WS-REMAINDER          TO RES-REMAINDER.
+000770     WRITE RESULTS-RECORD.
+000775     PERFORM 2500-LOG-RESULT THRU 2500-EXIT.
+000780 2000-EXIT.
+000790     EXIT.
+000792*****************************************************************
+000794* 2500-LOG-RESULT - PASS THE LOW-ORDER DIGIT OF WS-ERGEBNIS TO
+000796* THE SHARED BISPARA LOGGING SUBPROGRAM, THE SAME WAY
+000798* EVALPRF LOGS ITS OWN ZAHL1 TO BISLOG.
+000799*****************************************************************
+000800 2500-LOG-RESULT.
+000802     DIVIDE WS-ERGEBNIS BY 10 GIVING WS-LOG-QUOTIENT
+000804         REMAINDER WS-LOG-VALUE.
+000806     CALL "BISPARA" USING WS-CALLER-ID WS-LOG-VALUE.
+000808 2500-EXIT.
+000810     EXIT.
+000812*****************************************************************
+000814* 9000-TERMINATE - CLOSE FILES AND RETURN TO THE CALLER.
+000816*****************************************************************
+000830 9000-TERMINATE.
+000840     CLOSE RESULTS-FILE.
+000845     MOVE 0 TO RETURN-CODE.
+000850 9000-EXIT.
+000860     EXIT.
+000870
