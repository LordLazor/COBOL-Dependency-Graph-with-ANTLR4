@@ -0,0 +1,12 @@
+      *****************************************************************
+      * RESREC.CPY
+      * DATED RESULTS RECORD FOR MULTPGM - KEEPS A HISTORY OF THE
+      * FOUR INPUTS AND THE RESULTING WS-ERGEBNIS FOR EACH RUN.
+      *****************************************************************
+           05  RES-RUN-DATE            PIC 9(08).
+           05  RES-ZAHL1               PIC 9(05).
+           05  RES-ZAHL2               PIC 9(05).
+           05  RES-ZAHL3               PIC 9(05).
+           05  RES-ZAHL4               PIC 9(05).
+           05  RES-ERGEBNIS            PIC 9(05).
+           05  RES-REMAINDER           PIC 9(10).
