@@ -0,0 +1,11 @@
+      *****************************************************************
+      * AUDREC.CPY
+      * AUDIT RECORD LAYOUT - ONE RECORD PER MULTIPLICATION BRANCH
+      * EXECUTED, SO A RESULT CAN BE TRACED BACK TO THE CHECK VALUE
+      * AND OPERANDS THAT PRODUCED IT.
+      *****************************************************************
+           05  AUD-PROGRAM-ID          PIC X(08).
+           05  AUD-CHECK-VALUE         PIC 9.
+           05  AUD-OPERAND-A           PIC 9(05).
+           05  AUD-OPERAND-B           PIC 9(05).
+           05  AUD-RESULT              PIC 9(05).
