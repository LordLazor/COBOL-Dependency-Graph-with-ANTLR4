@@ -0,0 +1,130 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CTLRPT.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  NEW PROGRAM.  READS THE CTLTOT FILE WRITTEN
+000100*                    BY EVALSUB AND EVALMUL AND PRINTS AN
+000110*                    END-OF-JOB CONTROL-TOTAL REPORT - HOW MANY
+000120*                    CHECK VALUES EACH MODULE PROCESSED AND THE
+000130*                    SUM OF THE RESULTS IT PRODUCED.
+000132*   2026-08-09  HJK  THIS REPORT SUMMED EVERY ENTRY EVER WRITTEN
+000134*                    TO CTLTOT INSTEAD OF JUST TONIGHT'S RUN, SO
+000136*                    THE TOTALS GREW WITH EACH PASSING NIGHT.
+000138*                    2000-ACCUMULATE-TOTALS NOW ONLY COUNTS AN
+000139*                    ENTRY WHEN ITS TOT-RUN-DATE MATCHES TODAY.
+000140*****************************************************************
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT TOTALS-FILE ASSIGN TO "CTLTOT"
+000190         ORGANIZATION IS SEQUENTIAL
+000200         FILE STATUS IS WS-TOTALS-STATUS.
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230 FD  TOTALS-FILE
+000240     LABEL RECORDS ARE STANDARD.
+000250 01  TOTALS-RECORD.
+000260     COPY TOTREC.
+000270 WORKING-STORAGE SECTION.
+000280 01  WS-TOTALS-STATUS        PIC X(02).
+000290 01  WS-TOT-EOF-SWITCH       PIC X(01) VALUE "N".
+000300     88  END-OF-TOTALS           VALUE "Y".
+000310 01  WS-SUB-COUNT            PIC 9(05) VALUE ZERO.
+000320 01  WS-SUB-ERGEBNIS-SUM     PIC 9(07) VALUE ZERO.
+000330 01  WS-MUL-COUNT            PIC 9(05) VALUE ZERO.
+000340 01  WS-MUL-ERGEBNIS-SUM     PIC 9(07) VALUE ZERO.
+000350 01  WS-OTHER-COUNT          PIC 9(05) VALUE ZERO.
+000355 01  WS-RUN-DATE             PIC 9(08).
+000360 01  WS-REPORT-LINE          PIC X(60).
+000370 PROCEDURE DIVISION.
+000380 0000-MAINLINE.
+000390     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000400     PERFORM 2000-ACCUMULATE-TOTALS THRU 2000-EXIT
+000410         UNTIL END-OF-TOTALS.
+000420     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT.
+000430     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000440     GOBACK.
+000450*****************************************************************
+000460* 1000-INITIALIZE - OPEN THE TOTALS FILE AND PRIME THE FIRST
+000470* RECORD.
+000480*****************************************************************
+000490 1000-INITIALIZE.
+000495     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000500     OPEN INPUT TOTALS-FILE.
+000510     IF WS-TOTALS-STATUS = "00"
+000520         PERFORM 2500-READ-TOTALS THRU 2500-EXIT
+000530     ELSE
+000540         SET END-OF-TOTALS TO TRUE
+000550     END-IF.
+000560 1000-EXIT.
+000570     EXIT.
+000580*****************************************************************
+000590* 2000-ACCUMULATE-TOTALS - ADD ONE TOTALS RECORD INTO THE RUNNING
+000600* COUNTS AND SUMS FOR ITS OWNING MODULE, THEN READ THE NEXT ONE.
+000610*****************************************************************
+000620 2000-ACCUMULATE-TOTALS.
+000625     IF TOT-RUN-DATE = WS-RUN-DATE
+000630         EVALUATE TOT-PROGRAM-ID
+000640             WHEN "EVALSUB "
+000650                 ADD 1              TO WS-SUB-COUNT
+000660                 ADD TOT-ERGEBNIS   TO WS-SUB-ERGEBNIS-SUM
+000670             WHEN "EVALMUL "
+000680                 ADD 1              TO WS-MUL-COUNT
+000690                 ADD TOT-ERGEBNIS   TO WS-MUL-ERGEBNIS-SUM
+000700             WHEN OTHER
+000710                 ADD 1              TO WS-OTHER-COUNT
+000720         END-EVALUATE
+000725     END-IF.
+000730     PERFORM 2500-READ-TOTALS THRU 2500-EXIT.
+000740 2000-EXIT.
+000750     EXIT.
+000760*****************************************************************
+000770* 2500-READ-TOTALS - READ THE NEXT TOTALS RECORD.
+000780*****************************************************************
+000790 2500-READ-TOTALS.
+000800     READ TOTALS-FILE
+000810         AT END
+000820             SET END-OF-TOTALS TO TRUE
+000830     END-READ.
+000840 2500-EXIT.
+000850     EXIT.
+000860*****************************************************************
+000870* 8000-PRINT-REPORT - DISPLAY THE END-OF-JOB CONTROL TOTALS.
+000880*****************************************************************
+000890 8000-PRINT-REPORT.
+000900     MOVE SPACES TO WS-REPORT-LINE.
+000910     DISPLAY "CONTROL TOTAL REPORT".
+000920     DISPLAY "--------------------".
+000930     MOVE SPACES TO WS-REPORT-LINE.
+000940     STRING "EVALSUB  CHECKS PROCESSED: " WS-SUB-COUNT
+000950         "  ERGEBNIS TOTAL: " WS-SUB-ERGEBNIS-SUM
+000960         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+000970     DISPLAY WS-REPORT-LINE.
+000980     MOVE SPACES TO WS-REPORT-LINE.
+000990     STRING "EVALMUL  CHECKS PROCESSED: " WS-MUL-COUNT
+001000         "  ERGEBNIS TOTAL: " WS-MUL-ERGEBNIS-SUM
+001010         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+001020     DISPLAY WS-REPORT-LINE.
+001030     IF WS-OTHER-COUNT > ZERO
+001040         MOVE SPACES TO WS-REPORT-LINE
+001050         STRING "UNRECOGNIZED PROGRAM-ID ENTRIES: " WS-OTHER-COUNT
+001060             DELIMITED BY SIZE INTO WS-REPORT-LINE
+001070         DISPLAY WS-REPORT-LINE
+001080     END-IF.
+001090 8000-EXIT.
+001100     EXIT.
+001110*****************************************************************
+001120* 9000-TERMINATE - CLOSE THE TOTALS FILE AND RETURN TO THE
+001130* CALLER.
+001140*****************************************************************
+001150 9000-TERMINATE.
+001160     IF WS-TOTALS-STATUS = "00"
+001170         CLOSE TOTALS-FILE
+001180     END-IF.
+001190 9000-EXIT.
+001200     EXIT.
+001210
