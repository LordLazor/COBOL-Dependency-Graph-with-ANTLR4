@@ -0,0 +1,11 @@
+      *****************************************************************
+      * EXCREC.CPY
+      * EXCEPTION RECORD LAYOUT SHARED BY THE BEISPIELPROGRAMM MODULES
+      * (EVALSUB, EVALMUL, EVALACC, EVALPRF, EVALSET) FOR LOGGING
+      * SIZE-ERROR, UNRECOGNIZED-CHECK, AND OTHER SKIPPED-INPUT
+      * CONDITIONS.
+      *****************************************************************
+           05  EXC-PROGRAM-ID          PIC X(08).
+           05  EXC-CHECK-VALUE         PIC 9.
+           05  EXC-REASON-CODE         PIC X(02).
+           05  EXC-REASON-TEXT        PIC X(56).
