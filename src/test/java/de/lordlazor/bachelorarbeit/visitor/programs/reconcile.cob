@@ -0,0 +1,191 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CTLRECON.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  NEW PROGRAM.  READS EACH ACTUAL RESULT OFF
+000100*                    THE CTLTOT CONTROL-TOTAL FILE AND LOOKS IT
+000110*                    UP ON THE EXPRES EXPECTED-RESULTS FILE, SO A
+000120*                    CHECK VALUE WHOSE ERGEBNIS DRIFTED FROM WHAT
+000130*                    WAS EXPECTED GETS FLAGGED INSTEAD OF GOING
+000140*                    UNNOTICED.
+000142*   2026-08-09  HJK  THIS PROGRAM RECONCILED EVERY ACTUAL RESULT
+000144*                    EVER WRITTEN TO CTLTOT INSTEAD OF JUST
+000146*                    TONIGHT'S RUN, SO AN ENTRY ALREADY CLEARED
+000148*                    ON AN EARLIER NIGHT WAS RE-REPORTED EVERY
+000149*                    NIGHT AFTER.  2000-PROCESS-ACTUAL NOW ONLY
+000149*                    RECONCILES AN ENTRY WHOSE TOT-RUN-DATE
+000149*                    MATCHES TODAY.
+000150*****************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT ACTUAL-FILE ASSIGN TO "CTLTOT"
+000200         ORGANIZATION IS SEQUENTIAL
+000210         FILE STATUS IS WS-ACTUAL-STATUS.
+000220     SELECT EXPECTED-FILE ASSIGN TO "EXPRES"
+000230         ORGANIZATION IS SEQUENTIAL
+000240         FILE STATUS IS WS-EXPECTED-STATUS.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  ACTUAL-FILE
+000280     LABEL RECORDS ARE STANDARD.
+000290 01  ACTUAL-RECORD.
+000300     COPY TOTREC.
+000310 FD  EXPECTED-FILE
+000320     LABEL RECORDS ARE STANDARD.
+000330 01  EXPECTED-RECORD.
+000340     COPY EXPREC.
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-ACTUAL-STATUS        PIC X(02).
+000370 01  WS-ACT-EOF-SWITCH       PIC X(01) VALUE "N".
+000380     88  END-OF-ACTUAL            VALUE "Y".
+000390 01  WS-EXPECTED-STATUS      PIC X(02).
+000400 01  WS-EXP-EOF-SWITCH       PIC X(01).
+000410     88  END-OF-EXPECTED          VALUE "Y".
+000420 01  WS-FOUND-SWITCH         PIC X(01).
+000430     88  EXPECTED-FOUND           VALUE "Y".
+000440 01  WS-MATCH-COUNT          PIC 9(05) VALUE ZERO.
+000450 01  WS-MISMATCH-COUNT       PIC 9(05) VALUE ZERO.
+000460 01  WS-MISSING-COUNT        PIC 9(05) VALUE ZERO.
+000470 01  WS-REPORT-LINE          PIC X(60).
+000475 01  WS-RUN-DATE             PIC 9(08).
+000480 PROCEDURE DIVISION.
+000490 0000-MAINLINE.
+000500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000510     PERFORM 2000-PROCESS-ACTUAL THRU 2000-EXIT
+000520         UNTIL END-OF-ACTUAL.
+000530     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+000540     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000550     GOBACK.
+000560*****************************************************************
+000570* 1000-INITIALIZE - OPEN THE ACTUAL-RESULTS FILE AND PRIME THE
+000580* FIRST RECORD.
+000590*****************************************************************
+000600 1000-INITIALIZE.
+000605     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000610     OPEN INPUT ACTUAL-FILE.
+000620     IF WS-ACTUAL-STATUS = "00"
+000630         PERFORM 2600-READ-ACTUAL THRU 2600-EXIT
+000640     ELSE
+000650         SET END-OF-ACTUAL TO TRUE
+000660     END-IF.
+000670 1000-EXIT.
+000680     EXIT.
+000690*****************************************************************
+000700* 2000-PROCESS-ACTUAL - LOOK UP ONE ACTUAL RESULT ON THE
+000710* EXPECTED-RESULTS FILE AND REPORT WHETHER IT MATCHES, THEN READ
+000720* THE NEXT ACTUAL RECORD.
+000730*****************************************************************
+000740 2000-PROCESS-ACTUAL.
+000745     IF TOT-RUN-DATE = WS-RUN-DATE
+000750         PERFORM 2100-FIND-EXPECTED THRU 2100-EXIT
+000760         IF EXPECTED-FOUND
+000770             IF EXP-ERGEBNIS = TOT-ERGEBNIS
+000780                 ADD 1 TO WS-MATCH-COUNT
+000790             ELSE
+000800                 ADD 1 TO WS-MISMATCH-COUNT
+000810                 PERFORM 2200-LOG-MISMATCH THRU 2200-EXIT
+000820             END-IF
+000830         ELSE
+000840             ADD 1 TO WS-MISSING-COUNT
+000850             PERFORM 2300-LOG-MISSING THRU 2300-EXIT
+000860         END-IF
+000865     END-IF.
+000870     PERFORM 2600-READ-ACTUAL THRU 2600-EXIT.
+000880 2000-EXIT.
+000890     EXIT.
+000900*****************************************************************
+000910* 2100-FIND-EXPECTED - SCAN THE EXPECTED-RESULTS FILE FOR THE
+000920* ENTRY MATCHING THE CURRENT ACTUAL RECORD'S PROGRAM-ID AND
+000930* CHECK VALUE.
+000940*****************************************************************
+000950 2100-FIND-EXPECTED.
+000960     MOVE "N" TO WS-FOUND-SWITCH.
+000970     OPEN INPUT EXPECTED-FILE.
+000980     IF WS-EXPECTED-STATUS = "00"
+000990         MOVE "N" TO WS-EXP-EOF-SWITCH
+001000         PERFORM 2150-SCAN-EXPECTED THRU 2150-EXIT
+001010             UNTIL END-OF-EXPECTED OR EXPECTED-FOUND
+001020         CLOSE EXPECTED-FILE
+001030     END-IF.
+001040 2100-EXIT.
+001050     EXIT.
+001060*****************************************************************
+001070* 2150-SCAN-EXPECTED - READ ONE EXPECTED-RESULTS RECORD AND STOP
+001080* THE SCAN IF IT MATCHES THE CURRENT ACTUAL RECORD.
+001090*****************************************************************
+001100 2150-SCAN-EXPECTED.
+001110     READ EXPECTED-FILE
+001120         AT END
+001130             SET END-OF-EXPECTED TO TRUE
+001140         NOT AT END
+001150             IF EXP-PROGRAM-ID = TOT-PROGRAM-ID
+001160                     AND EXP-CHECK-VALUE = TOT-CHECK-VALUE
+001170                 SET EXPECTED-FOUND TO TRUE
+001180             END-IF
+001190     END-READ.
+001200 2150-EXIT.
+001210     EXIT.
+001220*****************************************************************
+001230* 2200-LOG-MISMATCH - DISPLAY A CHECK VALUE WHOSE ACTUAL ERGEBNIS
+001240* DOES NOT AGREE WITH THE EXPECTED ERGEBNIS.
+001250*****************************************************************
+001260 2200-LOG-MISMATCH.
+001270     MOVE SPACES TO WS-REPORT-LINE.
+001280     STRING "MISMATCH  " TOT-PROGRAM-ID " CHECK " TOT-CHECK-VALUE
+001290         " EXPECTED " EXP-ERGEBNIS " ACTUAL " TOT-ERGEBNIS
+001300         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+001310     DISPLAY WS-REPORT-LINE.
+001320 2200-EXIT.
+001330     EXIT.
+001340*****************************************************************
+001350* 2300-LOG-MISSING - DISPLAY A CHECK VALUE THAT HAS NO MATCHING
+001360* ENTRY ON THE EXPECTED-RESULTS FILE.
+001370*****************************************************************
+001380 2300-LOG-MISSING.
+001390     MOVE SPACES TO WS-REPORT-LINE.
+001400     STRING "NO EXPECTED RESULT  " TOT-PROGRAM-ID
+001410         " CHECK " TOT-CHECK-VALUE
+001420         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+001430     DISPLAY WS-REPORT-LINE.
+001440 2300-EXIT.
+001450     EXIT.
+001460*****************************************************************
+001470* 2600-READ-ACTUAL - READ THE NEXT ACTUAL-RESULT RECORD.
+001480*****************************************************************
+001490 2600-READ-ACTUAL.
+001500     READ ACTUAL-FILE
+001510         AT END
+001520             SET END-OF-ACTUAL TO TRUE
+001530     END-READ.
+001540 2600-EXIT.
+001550     EXIT.
+001560*****************************************************************
+001570* 8000-PRINT-SUMMARY - DISPLAY THE RECONCILIATION TOTALS.
+001580*****************************************************************
+001590 8000-PRINT-SUMMARY.
+001600     DISPLAY "RECONCILIATION SUMMARY".
+001610     DISPLAY "----------------------".
+001620     MOVE SPACES TO WS-REPORT-LINE.
+001630     STRING "MATCHED: " WS-MATCH-COUNT
+001640         "  MISMATCHED: " WS-MISMATCH-COUNT
+001650         "  MISSING: " WS-MISSING-COUNT
+001660         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+001670     DISPLAY WS-REPORT-LINE.
+001680 8000-EXIT.
+001690     EXIT.
+001700*****************************************************************
+001710* 9000-TERMINATE - CLOSE THE ACTUAL-RESULTS FILE AND RETURN TO
+001720* THE CALLER.
+001730*****************************************************************
+001740 9000-TERMINATE.
+001750     IF WS-ACTUAL-STATUS = "00"
+001760         CLOSE ACTUAL-FILE
+001770     END-IF.
+001780 9000-EXIT.
+001790     EXIT.
+001800
