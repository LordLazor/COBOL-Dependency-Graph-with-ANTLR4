@@ -1,11 +1,193 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BeispielProgramm.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Zahl1 PIC 9.
-
-PROCEDURE DIVISION.
-EVALUATE Zahl1
-  WHEN 1
-    ACCEPT Zahl1
-END-EVALUATE.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EVALACC.
+000030 AUTHOR. H-J KRUEGER.
+000040 INSTALLATION. ZENTRALE DATENVERARBEITUNG.
+000050 DATE-WRITTEN. 01/15/2009.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY.
+000090*   2026-08-09  HJK  ACCEPT ZAHL1 GAVE THE OPERATOR NO IDEA WHAT
+000100*                    TO TYPE.  ADDED A PROMPT BEFORE THE ACCEPT.
+000110*   2026-08-09  HJK  A NON-NUMERIC OR BLANK ENTRY USED TO
+000120*                    CORRUPT ZAHL1 SILENTLY.  THE OPERATOR IS NOW
+000130*                    REPROMPTED UNTIL A VALID SINGLE DIGIT COMES
+000140*                    BACK.
+000150*   2026-08-09  HJK  THERE WAS NO WAY TO TELL WHICH BUSINESS DAY
+000160*                    AN ACCEPTED ZAHL1 BELONGED TO.  THE RUN DATE
+000170*                    IS NOW CAPTURED ALONGSIDE IT IN
+000180*                    ACCEPTED-TRANSACTION.
+000190*   2026-08-09  HJK  A ZAHL1 VALUE OTHER THAN 1 USED TO END THE
+000200*                    RUN WITH NO TRACE.  ADDED A WHEN OTHER THAT
+000210*                    LOGS THE SKIPPED VALUE TO AN EXCEPTION FILE.
+000220*   2026-08-09  HJK  ADDED AN UNATTENDED BATCH MODE - WHEN A
+000230*                    TRANSACTION INPUT FILE IS PRESENT, ZAHL1 IS
+000240*                    READ FROM IT INSTEAD OF FROM THE CONSOLE, SO
+000250*                    THIS STEP CAN RUN IN THE OVERNIGHT WINDOW.
+000255*   2026-08-09  HJK  RETURN-CODE WAS NEVER SET, SO A DRIVER
+000256*                    RUNNING THIS STEP HAD NO WAY TO TELL A CLEAN
+000257*                    RUN FROM ONE THAT SKIPPED A ZAHL1 VALUE.  IT
+000258*                    NOW COMES BACK 4 IF ANY VALUE WAS SKIPPED.
+000259*   2026-08-09  HJK  ACCEPTED-TRANSACTION WAS BUILT BUT NEVER
+000259*                    WRITTEN ANYWHERE.  IT IS NOW A RECORD ON A
+000259*                    NEW ACCEPTED-FILE SO THE RUN-DATED ZAHL1
+000259*                    HISTORY IS ACTUALLY KEPT.
+000260*   2026-08-09  HJK  OPEN OUTPUT ACCEPTED-FILE TRUNCATED ACCOUT
+000260*                    EVERY RUN, LOSING THE RUN-DATED HISTORY THE
+000260*                    PRIOR CHANGE ABOVE WAS SUPPOSED TO KEEP.
+000260*                    1000-INITIALIZE NOW OPENS EXTEND AND FALLS
+000260*                    BACK TO OPEN OUTPUT ONLY WHEN ACCOUT DOES
+000260*                    NOT YET EXIST.
+000261*****************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT EXCEPTION-FILE ASSIGN TO "ACCEXC"
+000310         ORGANIZATION IS SEQUENTIAL.
+000320     SELECT TRANSACTION-FILE ASSIGN TO "ACCTRN"
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-TRN-FILE-STATUS.
+000345     SELECT ACCEPTED-FILE ASSIGN TO "ACCOUT"
+000346         ORGANIZATION IS SEQUENTIAL
+000347         FILE STATUS IS WS-ACC-FILE-STATUS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  EXCEPTION-FILE
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  EXCEPTION-RECORD.
+000400     COPY EXCREC.
+000410 FD  TRANSACTION-FILE
+000420     LABEL RECORDS ARE STANDARD.
+000430 01  TRANSACTION-RECORD.
+000440     COPY TRNREC.
+000445 FD  ACCEPTED-FILE
+000446     LABEL RECORDS ARE STANDARD.
+000447 01  ACCEPTED-TRANSACTION.
+000448     COPY ACCREC.
+000450 WORKING-STORAGE SECTION.
+000460 01  ZAHL1                   PIC 9.
+000470 01  WS-ACCEPT-BUFFER        PIC X(01).
+000480     88  WS-BUFFER-VALID         VALUE "0" THRU "9".
+000490 01  WS-RUN-DATE             PIC 9(08).
+000500 01  WS-TRN-FILE-STATUS      PIC X(02).
+000505 01  WS-ACC-FILE-STATUS      PIC X(02).
+000510 01  WS-RUN-MODE             PIC X(01).
+000520     88  MODE-BATCH               VALUE "B".
+000530     88  MODE-INTERACTIVE         VALUE "I".
+000540 01  WS-EOF-SWITCH           PIC X(01).
+000550     88  END-OF-TRANSACTIONS      VALUE "Y".
+000555 01  WS-EXCEPTION-COUNT      PIC 9(05) VALUE ZERO.
+000590 PROCEDURE DIVISION.
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000620     IF MODE-BATCH
+000630         PERFORM 2500-PROCESS-BATCH THRU 2500-EXIT
+000640             UNTIL END-OF-TRANSACTIONS
+000650     ELSE
+000660         PERFORM 2000-PROCESS-ZAHL1 THRU 2000-EXIT
+000670     END-IF.
+000680     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000690     GOBACK.
+000700*****************************************************************
+000710* 1000-INITIALIZE - OPEN THE EXCEPTION FILE, CAPTURE THE RUN
+000720* DATE, AND SWITCH TO BATCH MODE IF A TRANSACTION FILE IS
+000730* PRESENT FOR THIS RUN.
+000740*****************************************************************
+000750 1000-INITIALIZE.
+000760     OPEN OUTPUT EXCEPTION-FILE.
+000765     OPEN EXTEND ACCEPTED-FILE.
+000766     IF WS-ACC-FILE-STATUS = "05" OR WS-ACC-FILE-STATUS = "35"
+000767         OPEN OUTPUT ACCEPTED-FILE
+000768     END-IF.
+000770     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000780     MOVE "I" TO WS-RUN-MODE.
+000790     MOVE "N" TO WS-EOF-SWITCH.
+000800     OPEN INPUT TRANSACTION-FILE.
+000810     IF WS-TRN-FILE-STATUS = "00"
+000820         MOVE "B" TO WS-RUN-MODE
+000830         PERFORM 2600-READ-TRANSACTION THRU 2600-EXIT
+000840     END-IF.
+000850 1000-EXIT.
+000860     EXIT.
+000870*****************************************************************
+000880* 2000-PROCESS-ZAHL1 - ACCEPT A NEW ZAHL1 WHEN THE CURRENT
+000890* VALUE SAYS ONE IS EXPECTED.
+000900*****************************************************************
+000910 2000-PROCESS-ZAHL1.
+000920     EVALUATE ZAHL1
+000930         WHEN 1
+000940             IF MODE-INTERACTIVE
+000950                 MOVE SPACE TO WS-ACCEPT-BUFFER
+000960                 PERFORM 2100-ACCEPT-ZAHL1 THRU 2100-EXIT
+000970                     UNTIL WS-BUFFER-VALID
+000980                 MOVE WS-ACCEPT-BUFFER TO ZAHL1
+000990             END-IF
+001000             MOVE ZAHL1 TO ACC-ZAHL1
+001010             MOVE WS-RUN-DATE TO ACC-RUN-DATE
+001015             WRITE ACCEPTED-TRANSACTION
+001020         WHEN OTHER
+001030             PERFORM 2200-LOG-SKIPPED THRU 2200-EXIT
+001040     END-EVALUATE.
+001050 2000-EXIT.
+001060     EXIT.
+001070*****************************************************************
+001080* 2100-ACCEPT-ZAHL1 - PROMPT FOR AND ACCEPT ONE DIGIT, REJECTING
+001090* ANYTHING THAT IS NOT NUMERIC.
+001100*****************************************************************
+001110 2100-ACCEPT-ZAHL1.
+001120     DISPLAY "ENTER ZAHL1 (SINGLE DIGIT 0-9): " WITH NO ADVANCING.
+001130     ACCEPT WS-ACCEPT-BUFFER.
+001140     IF NOT WS-BUFFER-VALID
+001150         DISPLAY "INVALID ENTRY - ENTER A SINGLE DIGIT 0-9."
+001160     END-IF.
+001170 2100-EXIT.
+001180     EXIT.
+001190*****************************************************************
+001200* 2200-LOG-SKIPPED - RECORD A ZAHL1 VALUE THAT SKIPPED INTAKE.
+001210*****************************************************************
+001220 2200-LOG-SKIPPED.
+001225     ADD 1 TO WS-EXCEPTION-COUNT.
+001230     MOVE "EVALACC "          TO EXC-PROGRAM-ID.
+001240     MOVE ZAHL1                 TO EXC-CHECK-VALUE.
+001250     MOVE "UC"                  TO EXC-REASON-CODE.
+001260     MOVE "ZAHL1 NOT EQUAL TO 1 - NO VALUE ACCEPTED"
+001270         TO EXC-REASON-TEXT.
+001280     WRITE EXCEPTION-RECORD.
+001290 2200-EXIT.
+001300     EXIT.
+001310*****************************************************************
+001320* 2500-PROCESS-BATCH - PROCESS ONE TRANSACTION RECORD AND READ
+001330* THE NEXT ONE.
+001340*****************************************************************
+001350 2500-PROCESS-BATCH.
+001360     MOVE TRN-ZAHL1 TO ZAHL1.
+001370     PERFORM 2000-PROCESS-ZAHL1 THRU 2000-EXIT.
+001380     PERFORM 2600-READ-TRANSACTION THRU 2600-EXIT.
+001390 2500-EXIT.
+001400     EXIT.
+001410*****************************************************************
+001420* 2600-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD.
+001430*****************************************************************
+001440 2600-READ-TRANSACTION.
+001450     READ TRANSACTION-FILE
+001460         AT END
+001470             MOVE "Y" TO WS-EOF-SWITCH
+001480     END-READ.
+001490 2600-EXIT.
+001500     EXIT.
+001510*****************************************************************
+001520* 9000-TERMINATE - CLOSE FILES AND RETURN TO THE CALLER.
+001530*****************************************************************
+001540 9000-TERMINATE.
+001550     CLOSE EXCEPTION-FILE.
+001555     CLOSE ACCEPTED-FILE.
+001560     IF MODE-BATCH
+001570         CLOSE TRANSACTION-FILE
+001580     END-IF.
+001585     IF WS-EXCEPTION-COUNT > ZERO
+001586         MOVE 4 TO RETURN-CODE
+001587     ELSE
+001588         MOVE 0 TO RETURN-CODE
+001589     END-IF.
+001590 9000-EXIT.
+001600     EXIT.
+001610
