@@ -0,0 +1,10 @@
+      *****************************************************************
+      * EXPREC.CPY
+      * EXPECTED-RESULT RECORD - ONE ENTRY PER PROGRAM-ID/CHECK
+      * VALUE COMBINATION, GIVING THE ERGEBNIS THE RECONCILIATION
+      * RUN (CTLRECON) SHOULD FIND ON THE CTLTOT CONTROL-TOTAL
+      * FILE.
+      *****************************************************************
+           05  EXP-PROGRAM-ID          PIC X(08).
+           05  EXP-CHECK-VALUE         PIC 9.
+           05  EXP-ERGEBNIS            PIC 9(05).
