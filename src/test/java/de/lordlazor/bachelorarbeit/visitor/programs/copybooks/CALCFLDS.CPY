@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CALCFLDS.CPY
+      * CHECK-DRIVEN ARITHMETIC FIELDS SHARED BY THE EVALUATE-CHECK
+      * PROGRAMS (EVALSUB, EVALMUL) SO THE TWO STOP CARRYING THEIR
+      * OWN SEPARATE COPIES OF THE SAME ZAHL1-ZAHL5/ERGEBNIS/CHECK
+      * LAYOUT.
+      *****************************************************************
+           05  ZAHL1                   PIC 9(05).
+           05  ZAHL2                   PIC 9(05).
+           05  ZAHL3                   PIC 9(05).
+           05  ZAHL4                   PIC 9(05).
+           05  ZAHL5                   PIC 9(05).
+           05  ERGEBNIS                PIC 9(05).
+           05  CHECK                   PIC 9.
