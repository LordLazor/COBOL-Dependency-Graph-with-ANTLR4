@@ -0,0 +1,8 @@
+      *****************************************************************
+      * LOGREC.CPY
+      * TRANSACTION LOG RECORD - ONE ENTRY PER EXECUTION OF THE
+      * SHARED BEISPIELPARAGRAPH LOGGING LOGIC.
+      *****************************************************************
+           05  LOG-TIMESTAMP           PIC X(16).
+           05  LOG-CALLER-ID           PIC X(08).
+           05  LOG-VALUE               PIC 9.
