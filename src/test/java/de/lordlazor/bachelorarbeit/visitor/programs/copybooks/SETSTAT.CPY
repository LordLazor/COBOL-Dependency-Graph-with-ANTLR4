@@ -0,0 +1,8 @@
+      *****************************************************************
+      * SETSTAT.CPY
+      * END-OF-RUN STATUS RECORD FOR EVALSET - LETS A COMPANION JOB
+      * CHECK WHETHER THIS STEP'S ZAHL1 WAS ALREADY PROCESSED TODAY
+      * WITHOUT HAVING TO RE-RUN EVALSET ITSELF.
+      *****************************************************************
+           05  STAT-RUN-DATE           PIC 9(08).
+           05  STAT-PROCESSED          PIC X(01).
