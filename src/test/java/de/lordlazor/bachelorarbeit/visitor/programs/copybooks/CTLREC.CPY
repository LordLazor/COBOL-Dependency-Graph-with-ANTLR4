@@ -0,0 +1,7 @@
+      *****************************************************************
+      * CTLREC.CPY
+      * CONTROL RECORD - ONE CHECK VALUE TO BE PROCESSED THIS RUN,
+      * READ FROM AN EXTERNAL CONTROL FILE INSTEAD OF BEING WIRED
+      * INTO THE PROGRAM.
+      *****************************************************************
+           05  CTL-CHECK-VALUE         PIC 9.
